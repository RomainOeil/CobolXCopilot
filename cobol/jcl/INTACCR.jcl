@@ -0,0 +1,18 @@
+//INTACCR JOB (ACCTG),'MONTHLY INTEREST RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* MONTHLY INTEREST ACCRUAL RUN. BROWSES THE VSAM ACCOUNT MASTER *
+//* AND POSTS ONE INTEREST CREDIT PER ACCOUNT THROUGH OPERATIONS. *
+//* RUN ONCE PER STATEMENT CYCLE, AFTER THE LAST END-OF-DAY JOB   *
+//* FOR THE CYCLE HAS COMPLETED. JRNLFILE IS THE SAME ACCUMULATING*
+//* JOURNAL DATASET THE END-OF-DAY DRIVER APPENDS TO (DISP=MOD),  *
+//* NOT A NEW GENERATION PER RUN.                                 *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=INTACCR
+//STEPLIB  DD   DSN=MEMBER.LOADLIB,DISP=SHR
+//ACCTMAS  DD   DSN=MEMBER.ACCTMAS.KSDS,DISP=SHR
+//JRNLFILE DD   DSN=MEMBER.JOURNAL.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=77)
+//SYSOUT   DD   SYSOUT=*
