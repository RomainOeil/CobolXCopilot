@@ -0,0 +1,17 @@
+//ACCTSTMT JOB (ACCTG),'ACCOUNT STATEMENT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PRINTS ONE MEMBER ACCOUNT STATEMENT FOR THE ACCOUNT AND DATE  *
+//* RANGE NAMED ON THE STMTPARM CONTROL CARD. JRNLFILE IS THE     *
+//* SINGLE ACCUMULATING JOURNAL DATASET BOTH BATCH PROGRAMS       *
+//* APPEND TO, SO IT CAN SPAN ANY NUMBER OF PRIOR RUNS.           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ACCTSTMT
+//STEPLIB  DD   DSN=MEMBER.LOADLIB,DISP=SHR
+//STMTPARM DD   *
+ACCT0000012026010120261231
+/*
+//JRNLFILE DD   DSN=MEMBER.JOURNAL.DAILY,DISP=SHR
+//ACCTMAS  DD   DSN=MEMBER.ACCTMAS.KSDS,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
