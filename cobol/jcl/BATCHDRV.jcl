@@ -0,0 +1,31 @@
+//BATCHDRV JOB (ACCTG),'EOD TRAN DRIVER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* END-OF-DAY BATCH TRANSACTION RUN. READS THE DAY'S TRANSACTION *
+//* FILE, POSTS EACH ONE THROUGH OPERATIONS AGAINST THE VSAM      *
+//* ACCOUNT MASTER, AND PRODUCES THE SETTLEMENT/EXCEPTION REPORT. *
+//* CKPTIN IS THE CHECKPOINT WRITTEN BY THE PRIOR RUN, IF ANY; THE *
+//* FIRST RUN IN A NEW ENVIRONMENT SHIPS WITH NO CKPTIN DD AT ALL  *
+//* SINCE CHECKPOINT-IN-FILE IS SELECT OPTIONAL AND MEMBER.TRANS.  *
+//* CKPT DOES NOT EXIST YET - ADD THE DD CARD BELOW (COMMENTED OUT)*
+//* STARTING WITH THE SECOND RUN, AFTER RENAMING THE PRIOR RUN'S   *
+//* CKPTOUT TO CKPTIN, SO ALREADY-APPLIED TRANSACTIONS ARE SKIPPED.*
+//* JRNLFILE IS ONE ACCUMULATING DATASET (DISP=MOD) THAT EVERY RUN *
+//* APPENDS TO, NOT A NEW GENERATION EACH TIME, SO THE STATEMENT   *
+//* AND ACCRUAL PROGRAMS CAN READ ONE CONTINUOUS TRAIL.            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BATCHDRV
+//STEPLIB  DD   DSN=MEMBER.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=MEMBER.TRANS.DAILY(+1),DISP=SHR
+//ACCTMAS  DD   DSN=MEMBER.ACCTMAS.KSDS,DISP=SHR
+//JRNLFILE DD   DSN=MEMBER.JOURNAL.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=77)
+//*CKPTIN  DD   DSN=MEMBER.TRANS.CKPT,DISP=(OLD,KEEP),
+//*            DCB=(RECFM=FB,LRECL=43)
+//CKPTOUT  DD   DSN=MEMBER.TRANS.CKPT.NEW,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=43)
+//RPTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
