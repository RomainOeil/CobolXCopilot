@@ -0,0 +1,28 @@
+//ACCTLOAD JOB (ACCTG),'BUILD ACCT MASTER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* BUILD/REFRESH THE VSAM ACCOUNT MASTER FROM THE ACCOUNT SEED   *
+//* FILE. RUN ONCE BEFORE THE FIRST TESTRUNNER OR BATCH DRIVER    *
+//* EXECUTION AGAINST A NEW OR EMPTY ACCOUNT MASTER CLUSTER.      *
+//*--------------------------------------------------------------*
+//DELMAS   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE MEMBER.ACCTMAS.KSDS CLUSTER PURGE
+  SET MAXCC = 0
+/*
+//DEFMAS   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(MEMBER.ACCTMAS.KSDS)          -
+         INDEXED                                     -
+         KEYS(10 0)                                  -
+         RECORDSIZE(47 47)                           -
+         FREESPACE(10 10)                            -
+         VOLUMES(SYSDA))
+/*
+//LOAD     EXEC PGM=ACCTLOAD
+//STEPLIB  DD   DSN=MEMBER.LOADLIB,DISP=SHR
+//ACCTSEED DD   DSN=MEMBER.ACCTSEED.DATA,DISP=SHR
+//ACCTMAS  DD   DSN=MEMBER.ACCTMAS.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
