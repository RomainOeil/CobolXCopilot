@@ -1,114 +1,242 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*   PROGRAM-ID:  TESTRUNNER
+000400*   AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING
+000500*   INSTALLATION: MEMBER SERVICES DATA CENTER
+000600*   DATE-WRITTEN: 2026-08-09
+000700*   DATE-COMPILED:
+000800*   
+000900*   PURPOSE:     TEST HARNESS FOR THE OPERATIONS SUBPROGRAM.
+001000*                DRIVES OPERATIONS THROUGH A FIXED SEQUENCE OF
+001100*                TEN TEST CASES AGAINST A SINGLE SEEDED MEMBER
+001200*                ACCOUNT ON THE VSAM ACCOUNT MASTER.
+001300*   
+001400*   MODIFICATION HISTORY
+001500*   DATE       INIT  DESCRIPTION
+001600*   ---------- ----  ----------------------------------------
+001700*   2026-08-09 DP    OPERATIONS NOW TAKES ACCOUNT-ID AND WORKS
+001800*                    AGAINST THE REAL ACCOUNT MASTER IN PLACE
+001900*                    OF THE OLD IN-MEMORY FINAL-BALANCE ITEM.
+001910*   2026-08-09 DP    TC-2.4 AND TC-3.5 NOW RUN THE RAW AMOUNT
+001920*                    THROUGH THE SHARED AMTEDIT EDIT ROUTINE
+001930*                    INSTEAD OF SIMULATING THE INVALID ENTRY.
+001940*   2026-08-09 DP    TC-3.3 RELABELED - OPERATIONS NOW ALLOWS A
+001950*                    DEBIT TO DRIVE THE BALANCE NEGATIVE UP TO
+001960*                    THE ACCOUNT'S OVERDRAFT LIMIT, SO TC-3.3
+001970*                    STILL EXPECTS REJECTION ONLY BECAUSE ITS
+001980*                    AMOUNT EXCEEDS BALANCE PLUS THAT LIMIT.
+001985*   2026-08-09 DP    EVERY TEST CASE NOW CHECKS ITS ACTUAL
+001986*                    BALANCE AGAINST THE EXPECTED BALANCE AND
+001987*                    SETS TEST-STATUS TO PASS OR FAIL INSTEAD OF
+001988*                    LEAVING VERIFICATION TO THE READER; A FINAL
+001989*                    SUMMARY COUNT IS DISPLAYED AT TC-4.1.
+001990*   2026-08-09 DP    OPERATIONS NOW REJECTS A NEGATIVE AMOUNT
+001991*                    INSTEAD OF POSTING IT AS A SIGN-FLIPPED
+001992*                    CREDIT/DEBIT, SO TC-2.3 AND TC-3.2 NOW
+001993*                    EXPECT THE BALANCE TO BE LEFT UNCHANGED
+001994*                    FROM THE PRIOR TEST CASE RATHER THAN THE
+001995*                    SIGN-FLIPPED RESULT. THIS RAISES THE RUNNING
+001996*                    BALANCE 100.00 ABOVE WHERE THE SIGN-FLIP BUG
+001997*                    LEFT IT, SO TC-2.4, TC-3.1, TC-3.3, TC-3.4,
+001998*                    AND TC-3.5'S EXPECTED BALANCES ARE RAISED
+001999*                    THE SAME 100.00 TO MATCH.
+002000******************************************************************
+002100 PROGRAM-ID. TestRunner.
 
-	   IDENTIFICATION DIVISION.
-	   PROGRAM-ID. TestRunner.
-
-	   DATA DIVISION.
-	   WORKING-STORAGE SECTION.
-	   01  TEST-CASE-ID        PIC X(6).
-	   01  AMOUNT              PIC S9(6)V99.
-	   01  FINAL-BALANCE       PIC S9(6)V99 VALUE 1000.00.
-	   01  PASSED-OPERATION    PIC X(6).
-	   01  ACTUAL-RESULT       PIC X(80).
-	   01  EXPECTED-RESULT     PIC X(80).
-	   01  STATUS              PIC X(4).
-
-	   PROCEDURE DIVISION.
-
-	   * TC-1.1: View Current Balance
-		   MOVE 'TC-1.1' TO TEST-CASE-ID
-		   MOVE 'TOTAL ' TO PASSED-OPERATION
-		   CALL 'Operations' USING PASSED-OPERATION
-		   DISPLAY "Test Case: " TEST-CASE-ID " - View Current Balance"
-		   DISPLAY "Expected: The application should display the current balance."
-		   DISPLAY "----------------------------------------"
-
-	   * TC-2.1: Credit Account with Valid Amount
-		   MOVE 'TC-2.1' TO TEST-CASE-ID
-		   MOVE 'CREDIT' TO PASSED-OPERATION
-		   MOVE 100.00 TO AMOUNT
-		   CALL 'Operations' USING PASSED-OPERATION
-		   DISPLAY "Test Case: " TEST-CASE-ID " - Credit Account with Valid Amount"
-		   DISPLAY "Expected: The application should display the new balance after adding the credit amount."
-		   DISPLAY "----------------------------------------"
-
-	   * TC-2.2: Credit Account with Zero Amount
-		   MOVE 'TC-2.2' TO TEST-CASE-ID
-		   MOVE 'CREDIT' TO PASSED-OPERATION
-		   MOVE 0 TO AMOUNT
-		   CALL 'Operations' USING PASSED-OPERATION
-		   DISPLAY "Test Case: " TEST-CASE-ID " - Credit Account with Zero Amount"
-		   DISPLAY "Expected: The application should display the same balance as before."
-		   DISPLAY "----------------------------------------"
-
-	   * TC-2.3: Credit Account with Negative Amount
-		   MOVE 'TC-2.3' TO TEST-CASE-ID
-		   MOVE 'CREDIT' TO PASSED-OPERATION
-		   MOVE -100.00 TO AMOUNT
-		   CALL 'Operations' USING PASSED-OPERATION
-		   DISPLAY "Test Case: " TEST-CASE-ID " - Credit Account with Negative Amount"
-		   DISPLAY "Expected: The application should display the new balance after adding the absolute value of the credit amount."
-		   DISPLAY "----------------------------------------"
-
-	   * TC-2.4: Credit Account with Invalid Amount
-		   MOVE 'TC-2.4' TO TEST-CASE-ID
-		   MOVE 'CREDIT' TO PASSED-OPERATION
-		   MOVE abc TO AMOUNT
-		   DISPLAY "Simulating input: abc (invalid)"
-		   CALL 'Operations' USING PASSED-OPERATION
-		   DISPLAY "Test Case: " TEST-CASE-ID " - Credit Account with Invalid Amount"
-		   DISPLAY "Expected: The application should display the same balance as before."
-		   DISPLAY "----------------------------------------"
-
-	   * TC-3.1: Debit Account with Valid Amount
-		   MOVE 'TC-3.1' TO TEST-CASE-ID
-		   MOVE 'DEBIT ' TO PASSED-OPERATION
-		   MOVE 50.00 TO AMOUNT
-		   CALL 'Operations' USING PASSED-OPERATION
-		   DISPLAY "Test Case: " TEST-CASE-ID " - Debit Account with Valid Amount"
-		   DISPLAY "Expected: The application should display the new balance after subtracting the debit amount."
-		   DISPLAY "----------------------------------------"
-
-	   * TC-3.2: Debit Account with Negative Amount
-		   MOVE 'TC-3.2' TO TEST-CASE-ID
-		   MOVE 'DEBIT ' TO PASSED-OPERATION
-		   MOVE -50.00 TO AMOUNT
-		   CALL 'Operations' USING PASSED-OPERATION
-		   DISPLAY "Test Case: " TEST-CASE-ID " - Debit Account with Negative Amount"
-		   DISPLAY "Expected: The application should display the new balance after subtracting the absolute value of the debit amount."
-		   DISPLAY "----------------------------------------"
-
-	   * TC-3.3: Debit Account with Amount Greater Than Balance
-		   MOVE 'TC-3.3' TO TEST-CASE-ID
-		   MOVE 'DEBIT ' TO PASSED-OPERATION
-		   MOVE 2000.00 TO AMOUNT
-		   CALL 'Operations' USING PASSED-OPERATION
-		   DISPLAY "Test Case: " TEST-CASE-ID " - Debit Account with Amount Greater Than Balance"
-		   DISPLAY "Expected: The application should display an 'Insufficient funds' message and the balance should remain unchanged."
-		   DISPLAY "----------------------------------------"
-
-	   * TC-3.4: Debit Account with Zero Amount
-		   MOVE 'TC-3.4' TO TEST-CASE-ID
-		   MOVE 'DEBIT ' TO PASSED-OPERATION
-		   MOVE 0 TO AMOUNT
-		   CALL 'Operations' USING PASSED-OPERATION
-		   DISPLAY "Test Case: " TEST-CASE-ID " - Debit Account with Zero Amount"
-		   DISPLAY "Expected: The application should display the same balance as before."
-		   DISPLAY "----------------------------------------"
-
-	   * TC-3.5: Debit Account with Invalid Amount
-		   MOVE 'TC-3.5' TO TEST-CASE-ID
-		   MOVE 'DEBIT ' TO PASSED-OPERATION
-		   MOVE 0 TO AMOUNT
-		   DISPLAY "Simulating input: abc (invalid)"
-		   CALL 'Operations' USING PASSED-OPERATION
-		   DISPLAY "Test Case: " TEST-CASE-ID " - Debit Account with Invalid Amount"
-		   DISPLAY "Expected: The application should display the same balance as before."
-		   DISPLAY "----------------------------------------"
-
-	   * TC-4.1: Exit the Application
-		   MOVE 'TC-4.1' TO TEST-CASE-ID
-		   DISPLAY "Test Case: " TEST-CASE-ID " - Exit the Application"
-		   DISPLAY "Expected: The application should display an exit message and terminate."
-		   DISPLAY "----------------------------------------"
-
-		   STOP RUN.
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400 01  TEST-CASE-ID                 PIC X(6).
+002500 01  TEST-ACCT-ID                 PIC X(10) VALUE 'ACCT000001'.
+002600 01  AMOUNT                       PIC S9(6)V99.
+002700 01  RETURNED-BALANCE             PIC S9(6)V99.
+002800 01  OPER-STATUS                  PIC X(02).
+002900 01  PASSED-OPERATION             PIC X(6).
+003000 01  ACTUAL-RESULT                PIC X(80).
+003100 01  EXPECTED-RESULT              PIC X(80).
+003200 01  TEST-STATUS                  PIC X(4).
+003210     COPY AMTEDTWS.
+003220 01  WS-EXPECTED-BALANCE          PIC S9(6)V99.
+003230 01  WS-RESULT-EDIT               PIC -(6)9.99.
+003240 01  WS-PASS-COUNT                PIC 9(03) VALUE ZERO.
+003250 01  WS-FAIL-COUNT                PIC 9(03) VALUE ZERO.
+
+003300 PROCEDURE DIVISION.
+
+003400******************************************************************
+003500*   0000-MAINLINE - RUN THE FIXED TEST CASE SEQUENCE
+003600******************************************************************
+003700 0000-MAINLINE.
+
+003800* TC-1.1: View Current Balance
+003900     MOVE 'TC-1.1' TO TEST-CASE-ID
+004000     MOVE 'TOTAL ' TO PASSED-OPERATION
+004100     CALL 'Operations' USING PASSED-OPERATION TEST-ACCT-ID
+004200         AMOUNT RETURNED-BALANCE OPER-STATUS
+004300     DISPLAY "TC TC-1.1: View Current Balance"
+004400     DISPLAY "BALANCE: " RETURNED-BALANCE
+004410     MOVE 1000.00 TO WS-EXPECTED-BALANCE
+004420     PERFORM 9000-RECORD-RESULT
+004500     DISPLAY "----------------------------------------"
+
+004600* TC-2.1: Credit Valid Amount
+004700     MOVE 'TC-2.1' TO TEST-CASE-ID
+004800     MOVE 'CREDIT' TO PASSED-OPERATION
+004900     MOVE 100.00 TO AMOUNT
+005000     CALL 'Operations' USING PASSED-OPERATION TEST-ACCT-ID
+005100         AMOUNT RETURNED-BALANCE OPER-STATUS
+005200     DISPLAY "TC TC-2.1: Credit Valid Amount"
+005300     DISPLAY "BALANCE: " RETURNED-BALANCE
+005310     MOVE 1100.00 TO WS-EXPECTED-BALANCE
+005320     PERFORM 9000-RECORD-RESULT
+005400     DISPLAY "----------------------------------------"
+
+005500* TC-2.2: Credit Zero Amount
+005600     MOVE 'TC-2.2' TO TEST-CASE-ID
+005700     MOVE 'CREDIT' TO PASSED-OPERATION
+005800     MOVE 0 TO AMOUNT
+005900     CALL 'Operations' USING PASSED-OPERATION TEST-ACCT-ID
+006000         AMOUNT RETURNED-BALANCE OPER-STATUS
+006100     DISPLAY "TC TC-2.2: Credit Zero Amount"
+006200     DISPLAY "BALANCE: " RETURNED-BALANCE
+006210     MOVE 1100.00 TO WS-EXPECTED-BALANCE
+006220     PERFORM 9000-RECORD-RESULT
+006300     DISPLAY "----------------------------------------"
+
+006400* TC-2.3: Credit Negative Amount
+006500     MOVE 'TC-2.3' TO TEST-CASE-ID
+006600     MOVE 'CREDIT' TO PASSED-OPERATION
+006700     MOVE -100.00 TO AMOUNT
+006800     CALL 'Operations' USING PASSED-OPERATION TEST-ACCT-ID
+006900         AMOUNT RETURNED-BALANCE OPER-STATUS
+007000     DISPLAY "TC TC-2.3: Credit Negative Amount"
+007100     DISPLAY "BALANCE: " RETURNED-BALANCE
+007110     MOVE 1100.00 TO WS-EXPECTED-BALANCE
+007120     PERFORM 9000-RECORD-RESULT
+007200     DISPLAY "----------------------------------------"
+
+007300* TC-2.4: Credit Invalid Amount
+007400     MOVE 'TC-2.4' TO TEST-CASE-ID
+007500     MOVE 'CREDIT' TO PASSED-OPERATION
+007600     MOVE 'abc     ' TO WS-RAW-AMOUNT
+007610     PERFORM 8000-EDIT-AMOUNT-FIELD
+007620     DISPLAY "TC TC-2.4: Credit Invalid Amount"
+007630     IF WS-EDIT-VALID
+007640         MOVE WS-EDIT-AMOUNT TO AMOUNT
+007650         CALL 'Operations' USING PASSED-OPERATION TEST-ACCT-ID
+007660             AMOUNT RETURNED-BALANCE OPER-STATUS
+007670         DISPLAY "BALANCE: " RETURNED-BALANCE
+007680     ELSE
+007690         CALL 'Operations' USING 'TOTAL ' TEST-ACCT-ID
+007691             AMOUNT RETURNED-BALANCE OPER-STATUS
+007692         DISPLAY "ENTRY REJECTED - AMOUNT NOT NUMERIC"
+007693         DISPLAY "BALANCE: " RETURNED-BALANCE
+007694     END-IF
+007695     MOVE 1100.00 TO WS-EXPECTED-BALANCE
+007696     PERFORM 9000-RECORD-RESULT
+008200     DISPLAY "----------------------------------------"
+
+008300* TC-3.1: Debit Valid Amount
+008400     MOVE 'TC-3.1' TO TEST-CASE-ID
+008500     MOVE 'DEBIT ' TO PASSED-OPERATION
+008600     MOVE 50.00 TO AMOUNT
+008700     CALL 'Operations' USING PASSED-OPERATION TEST-ACCT-ID
+008800         AMOUNT RETURNED-BALANCE OPER-STATUS
+008900     DISPLAY "TC TC-3.1: Debit Valid Amount"
+009000     DISPLAY "BALANCE: " RETURNED-BALANCE
+009010     MOVE 1050.00 TO WS-EXPECTED-BALANCE
+009020     PERFORM 9000-RECORD-RESULT
+009100     DISPLAY "----------------------------------------"
+
+009200* TC-3.2: Debit Negative Amount
+009300     MOVE 'TC-3.2' TO TEST-CASE-ID
+009400     MOVE 'DEBIT ' TO PASSED-OPERATION
+009500     MOVE -50.00 TO AMOUNT
+009600     CALL 'Operations' USING PASSED-OPERATION TEST-ACCT-ID
+009700         AMOUNT RETURNED-BALANCE OPER-STATUS
+009800     DISPLAY "TC TC-3.2: Debit Negative Amount"
+009900     DISPLAY "BALANCE: " RETURNED-BALANCE
+009910     MOVE 1050.00 TO WS-EXPECTED-BALANCE
+009920     PERFORM 9000-RECORD-RESULT
+010000     DISPLAY "----------------------------------------"
+
+010100* TC-3.3: Debit Over Balance Plus Overdraft Limit
+010200     MOVE 'TC-3.3' TO TEST-CASE-ID
+010300     MOVE 'DEBIT ' TO PASSED-OPERATION
+010400     MOVE 2000.00 TO AMOUNT
+010500     CALL 'Operations' USING PASSED-OPERATION TEST-ACCT-ID
+010600         AMOUNT RETURNED-BALANCE OPER-STATUS
+010700     DISPLAY "TC TC-3.3: Debit Over Bal + OD Limit"
+010800     DISPLAY "BALANCE: " RETURNED-BALANCE
+010810     MOVE 1050.00 TO WS-EXPECTED-BALANCE
+010820     PERFORM 9000-RECORD-RESULT
+010900     DISPLAY "----------------------------------------"
+
+011000* TC-3.4: Debit Zero Amount
+011100     MOVE 'TC-3.4' TO TEST-CASE-ID
+011200     MOVE 'DEBIT ' TO PASSED-OPERATION
+011300     MOVE 0 TO AMOUNT
+011400     CALL 'Operations' USING PASSED-OPERATION TEST-ACCT-ID
+011500         AMOUNT RETURNED-BALANCE OPER-STATUS
+011600     DISPLAY "TC TC-3.4: Debit Zero Amount"
+011700     DISPLAY "BALANCE: " RETURNED-BALANCE
+011710     MOVE 1050.00 TO WS-EXPECTED-BALANCE
+011720     PERFORM 9000-RECORD-RESULT
+011800     DISPLAY "----------------------------------------"
+
+011900* TC-3.5: Debit Invalid Amount
+012000     MOVE 'TC-3.5' TO TEST-CASE-ID
+012100     MOVE 'DEBIT ' TO PASSED-OPERATION
+012200     MOVE 'abc     ' TO WS-RAW-AMOUNT
+012210     PERFORM 8000-EDIT-AMOUNT-FIELD
+012220     DISPLAY "TC TC-3.5: Debit Invalid Amount"
+012230     IF WS-EDIT-VALID
+012240         MOVE WS-EDIT-AMOUNT TO AMOUNT
+012250         CALL 'Operations' USING PASSED-OPERATION TEST-ACCT-ID
+012260             AMOUNT RETURNED-BALANCE OPER-STATUS
+012270         DISPLAY "BALANCE: " RETURNED-BALANCE
+012280     ELSE
+012290         CALL 'Operations' USING 'TOTAL ' TEST-ACCT-ID
+012291             AMOUNT RETURNED-BALANCE OPER-STATUS
+012292         DISPLAY "ENTRY REJECTED - AMOUNT NOT NUMERIC"
+012293         DISPLAY "BALANCE: " RETURNED-BALANCE
+012294     END-IF
+012295     MOVE 1050.00 TO WS-EXPECTED-BALANCE
+012296     PERFORM 9000-RECORD-RESULT
+012800     DISPLAY "----------------------------------------"
+
+012900* TC-4.1: Exit the Application
+013000     MOVE 'TC-4.1' TO TEST-CASE-ID
+013100     DISPLAY "TC TC-4.1: Exit the Application"
+013200     DISPLAY "----------------------------------------"
+013210     DISPLAY "TEST SUMMARY - PASSED: " WS-PASS-COUNT
+013220         " FAILED: " WS-FAIL-COUNT
+
+013300     STOP RUN.
+
+013400******************************************************************
+013410*   9000-RECORD-RESULT - COMPARE THE ACTUAL POST-CALL BALANCE
+013420*   AGAINST WS-EXPECTED-BALANCE, SET TEST-STATUS TO PASS OR FAIL,
+013430*   TALLY THE RUNNING COUNTS, AND DISPLAY THE VERDICT.
+013440******************************************************************
+013450 9000-RECORD-RESULT.
+013460     IF RETURNED-BALANCE = WS-EXPECTED-BALANCE
+013470         MOVE 'PASS' TO TEST-STATUS
+013480         ADD 1 TO WS-PASS-COUNT
+013490     ELSE
+013500         MOVE 'FAIL' TO TEST-STATUS
+013510         ADD 1 TO WS-FAIL-COUNT
+013520     END-IF
+013530     MOVE WS-EXPECTED-BALANCE TO WS-RESULT-EDIT
+013540     STRING 'EXPECTED BALANCE: ' WS-RESULT-EDIT
+013550         DELIMITED BY SIZE INTO EXPECTED-RESULT
+013560     MOVE RETURNED-BALANCE TO WS-RESULT-EDIT
+013570     STRING 'ACTUAL BALANCE: ' WS-RESULT-EDIT
+013580         DELIMITED BY SIZE INTO ACTUAL-RESULT
+013590     DISPLAY TEST-CASE-ID ": " TEST-STATUS.
+013600 9000-RECORD-RESULT-EXIT.
+013610     EXIT.
+
+013700******************************************************************
+013800*   SHARED AMOUNT-EDIT ROUTINE - SEE COPYBOOK AMTEDIT
+013900******************************************************************
+014000     COPY AMTEDIT.
