@@ -0,0 +1,288 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM-ID:  ACCTSTMT                                       *
+000400*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000500*    INSTALLATION: MEMBER SERVICES DATA CENTER                   *
+000600*    DATE-WRITTEN: 2026-08-09                                     *
+000700*    DATE-COMPILED:                                               *
+000800*                                                                 *
+000900*    PURPOSE:     PRINTS A MEMBER ACCOUNT STATEMENT. READS ONE    *
+001000*                 CONTROL CARD (STMTPRM COPYBOOK) NAMING THE      *
+001100*                 ACCOUNT AND DATE RANGE TO REPORT, THEN READS    *
+001200*                 THE TRANSACTION JOURNAL FOR EVERY CREDIT/DEBIT/ *
+001300*                 TOTAL/OVERDRAFT-FEE ENTRY FOR THAT ACCOUNT IN   *
+001400*                 THAT RANGE, PRINTING EACH WITH ITS POST-        *
+001500*                 TRANSACTION RUNNING BALANCE, AND FINISHES WITH  *
+001600*                 THE ACCOUNT'S CURRENT BALANCE FROM THE MASTER.  *
+001700*                                                                 *
+001800*    MODIFICATION HISTORY                                        *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    ---------- ----  ----------------------------------------   *
+002100*    2026-08-09 DP    ORIGINAL PROGRAM                            *
+002110*    2026-08-09 DP    1000-OPEN-FILES NOW CHECKS EACH FILE STATUS *
+002120*                     AFTER OPEN AND STOPS THE RUN CLEANLY ON A   *
+002130*                     FAILURE INSTEAD OF ABENDING ON THE FIRST    *
+002140*                     READ OR WRITE AGAINST AN UNOPENED FILE.     *
+002200******************************************************************
+002300 PROGRAM-ID. AcctStmt.
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT STMT-PARM-FILE ASSIGN TO "STMTPARM"
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS WS-PARM-FILE-STATUS.
+003100
+003200     SELECT JOURNAL-FILE ASSIGN TO "JRNLFILE"
+003300         ORGANIZATION IS SEQUENTIAL
+003400         FILE STATUS IS WS-JRNL-FILE-STATUS.
+003500
+003600     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAS"
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS DYNAMIC
+003900         RECORD KEY IS ACCT-ID
+004000         FILE STATUS IS WS-ACCT-FILE-STATUS.
+004100
+004200     SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+004300         ORGANIZATION IS SEQUENTIAL
+004400         FILE STATUS IS WS-RPT-FILE-STATUS.
+004500
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  STMT-PARM-FILE.
+004900     COPY STMTPRM.
+005000
+005100 FD  JOURNAL-FILE.
+005200     COPY JRNLMAS.
+005300
+005400 FD  ACCOUNT-MASTER-FILE.
+005500     COPY ACCTMAS.
+005600
+005700 FD  REPORT-FILE.
+005800 01  REPORT-LINE                     PIC X(80).
+005900
+006000 WORKING-STORAGE SECTION.
+006100 01  WS-PARM-FILE-STATUS             PIC X(02).
+006200     88  WS-PARM-FILE-OK                      VALUE '00'.
+006300
+006400 01  WS-JRNL-FILE-STATUS             PIC X(02).
+006500     88  WS-JRNL-FILE-OK                      VALUE '00'.
+006600     88  WS-JRNL-FILE-EOF                     VALUE '10'.
+006610
+006620 01  WS-OPEN-FAILED                  PIC X(01) VALUE 'N'.
+006630     88  OPEN-FAILED                          VALUE 'Y'.
+006700
+006800 01  WS-ACCT-FILE-STATUS             PIC X(02).
+006900     88  WS-ACCT-FILE-OK                      VALUE '00'.
+007000
+007100 01  WS-RPT-FILE-STATUS              PIC X(02).
+007200     88  WS-RPT-FILE-OK                       VALUE '00'.
+007300
+007400 01  WS-STMT-ACCT-ID                 PIC X(10).
+007500 01  WS-STMT-FROM-DATE               PIC 9(08).
+007600 01  WS-STMT-TO-DATE                 PIC 9(08).
+007700
+007800 01  WS-LINE-COUNT                   PIC 9(05) VALUE ZERO.
+007900
+008000 01  WS-HEADING-LINE-1.
+008100     05  FILLER                      PIC X(24) VALUE
+008200         'MEMBER ACCOUNT STATEMENT'.
+008300     05  FILLER                      PIC X(14) VALUE SPACES.
+008400     05  HL1-ACCT-ID                 PIC X(10).
+008500
+008600 01  WS-HEADING-LINE-2.
+008700     05  FILLER                      PIC X(11) VALUE
+008800         'DATE RANGE '.
+008900     05  HL2-FROM-DATE               PIC 9(08).
+009000     05  FILLER                      PIC X(04) VALUE ' TO '.
+009100     05  HL2-TO-DATE                 PIC 9(08).
+009200
+009300 01  WS-COLUMN-HEADING.
+009400     05  FILLER                      PIC X(08) VALUE 'SEQ NO'.
+009500     05  FILLER                      PIC X(04) VALUE SPACES.
+009600     05  FILLER                      PIC X(08) VALUE 'DATE'.
+009700     05  FILLER                      PIC X(04) VALUE SPACES.
+009800     05  FILLER                      PIC X(08) VALUE 'OPER'.
+009900     05  FILLER                      PIC X(04) VALUE SPACES.
+010000     05  FILLER                      PIC X(10) VALUE 'AMOUNT'.
+010100     05  FILLER                      PIC X(04) VALUE SPACES.
+010200     05  FILLER                      PIC X(15) VALUE
+010300         'RUNNING BALANCE'.
+010400
+010500 01  WS-DETAIL-LINE.
+010600     05  DL-SEQ-NO                   PIC Z(8)9.
+010700     05  FILLER                      PIC X(02) VALUE SPACES.
+010800     05  DL-POST-DATE                PIC 9(08).
+010900     05  FILLER                      PIC X(02) VALUE SPACES.
+011000     05  DL-OPERATION                PIC X(06).
+011100     05  FILLER                      PIC X(02) VALUE SPACES.
+011200     05  DL-AMOUNT                   PIC -(6)9.99.
+011300     05  FILLER                      PIC X(02) VALUE SPACES.
+011400     05  DL-BALANCE                  PIC -(6)9.99.
+011500
+011600 01  WS-TRAILER-LINE.
+011700     05  FILLER                      PIC X(24) VALUE
+011800         'CURRENT BALANCE ON FILE '.
+011900     05  TR-CURRENT-BALANCE          PIC -(6)9.99.
+012000
+012100 01  WS-NO-ACTIVITY-LINE             PIC X(40) VALUE
+012200     'NO JOURNAL ACTIVITY IN THE DATE RANGE'.
+012300
+012400 PROCEDURE DIVISION.
+012500
+012600******************************************************************
+012700* 0000-MAINLINE - PRINT ONE ACCOUNT STATEMENT                     *
+012800******************************************************************
+012900 0000-MAINLINE.
+013000     PERFORM 1000-OPEN-FILES
+013050     IF NOT OPEN-FAILED
+013100         PERFORM 1100-READ-PARM
+013200         PERFORM 1200-WRITE-HEADINGS
+013300         PERFORM 2100-READ-JOURNAL
+013400         PERFORM 2000-PROCESS-JOURNAL UNTIL WS-JRNL-FILE-EOF
+013500         IF WS-LINE-COUNT = ZERO
+013600             MOVE WS-NO-ACTIVITY-LINE TO REPORT-LINE
+013700             WRITE REPORT-LINE
+013800         END-IF
+013900         PERFORM 8000-WRITE-CURRENT-BALANCE
+014000         PERFORM 9000-CLOSE-FILES
+014050     END-IF
+014100     STOP RUN.
+014200
+014300******************************************************************
+014400* 1000-OPEN-FILES - OPEN THE PARM CARD, JOURNAL, MASTER, REPORT.  *
+014410*                   A FAILURE ON ANY OF THEM SETS WS-JRNL-FILE-   *
+014420*                   EOF SO THE JOURNAL-PROCESSING LOOP IN         *
+014430*                   0000-MAINLINE NEVER RUNS FOR THIS STATEMENT.  *
+014500******************************************************************
+014600 1000-OPEN-FILES.
+014700     OPEN INPUT STMT-PARM-FILE
+014710     IF NOT WS-PARM-FILE-OK
+014715         DISPLAY 'ACCTSTMT: UNABLE TO OPEN STMTPARM - '
+014718             WS-PARM-FILE-STATUS
+014720         SET WS-JRNL-FILE-EOF TO TRUE
+014725         SET OPEN-FAILED TO TRUE
+014730     END-IF
+014740     OPEN INPUT JOURNAL-FILE
+014745     IF NOT WS-JRNL-FILE-OK
+014748         DISPLAY 'ACCTSTMT: UNABLE TO OPEN JRNLFILE - '
+014751             WS-JRNL-FILE-STATUS
+014754         SET WS-JRNL-FILE-EOF TO TRUE
+014757         SET OPEN-FAILED TO TRUE
+014760     END-IF
+014770     OPEN INPUT ACCOUNT-MASTER-FILE
+014775     IF NOT WS-ACCT-FILE-OK
+014778         DISPLAY 'ACCTSTMT: UNABLE TO OPEN ACCTMAS - '
+014781             WS-ACCT-FILE-STATUS
+014784         SET WS-JRNL-FILE-EOF TO TRUE
+014787         SET OPEN-FAILED TO TRUE
+014790     END-IF
+014800     OPEN OUTPUT REPORT-FILE
+014805     IF NOT WS-RPT-FILE-OK
+014808         DISPLAY 'ACCTSTMT: UNABLE TO OPEN RPTOUT - '
+014811             WS-RPT-FILE-STATUS
+014814         SET WS-JRNL-FILE-EOF TO TRUE
+014817         SET OPEN-FAILED TO TRUE
+014820     END-IF.
+015100 1000-OPEN-FILES-EXIT.
+015200     EXIT.
+015300
+015400******************************************************************
+015500* 1100-READ-PARM - READ THE ONE CONTROL CARD NAMING THE ACCOUNT   *
+015600*                  AND DATE RANGE TO REPORT                      *
+015700******************************************************************
+015800 1100-READ-PARM.
+015900     READ STMT-PARM-FILE
+016000         AT END
+016100             DISPLAY 'ACCTSTMT: MISSING STATEMENT PARAMETER CARD'
+016200     END-READ
+016300     MOVE STMT-PARM-ACCT-ID   TO WS-STMT-ACCT-ID
+016400     MOVE STMT-PARM-FROM-DATE TO WS-STMT-FROM-DATE
+016500     MOVE STMT-PARM-TO-DATE   TO WS-STMT-TO-DATE.
+016600 1100-READ-PARM-EXIT.
+016700     EXIT.
+016800
+016900******************************************************************
+017000* 1200-WRITE-HEADINGS - PRINT THE STATEMENT HEADING LINES         *
+017100******************************************************************
+017200 1200-WRITE-HEADINGS.
+017300     MOVE WS-STMT-ACCT-ID   TO HL1-ACCT-ID
+017400     MOVE WS-HEADING-LINE-1 TO REPORT-LINE
+017500     WRITE REPORT-LINE
+017600     MOVE WS-STMT-FROM-DATE TO HL2-FROM-DATE
+017700     MOVE WS-STMT-TO-DATE   TO HL2-TO-DATE
+017800     MOVE WS-HEADING-LINE-2 TO REPORT-LINE
+017900     WRITE REPORT-LINE
+018000     MOVE WS-COLUMN-HEADING TO REPORT-LINE
+018100     WRITE REPORT-LINE.
+018200 1200-WRITE-HEADINGS-EXIT.
+018300     EXIT.
+018400
+018500******************************************************************
+018600* 2000-PROCESS-JOURNAL - PRINT ONE MATCHING JOURNAL ENTRY          *
+018700******************************************************************
+018800 2000-PROCESS-JOURNAL.
+018900     IF JRNL-ACCT-ID = WS-STMT-ACCT-ID
+019000         AND JRNL-POST-DATE NOT < WS-STMT-FROM-DATE
+019100         AND JRNL-POST-DATE NOT > WS-STMT-TO-DATE
+019200         PERFORM 2300-WRITE-DETAIL-LINE
+019300     END-IF
+019400     PERFORM 2100-READ-JOURNAL.
+019500 2000-PROCESS-JOURNAL-EXIT.
+019600     EXIT.
+019700
+019800******************************************************************
+019900* 2100-READ-JOURNAL - READ THE NEXT JOURNAL RECORD                *
+020000******************************************************************
+020100 2100-READ-JOURNAL.
+020200     READ JOURNAL-FILE
+020300         AT END
+020400             SET WS-JRNL-FILE-EOF TO TRUE
+020500     END-READ.
+020600 2100-READ-JOURNAL-EXIT.
+020700     EXIT.
+020800
+020900******************************************************************
+021000* 2300-WRITE-DETAIL-LINE - FORMAT AND PRINT ONE JOURNAL ENTRY     *
+021100******************************************************************
+021200 2300-WRITE-DETAIL-LINE.
+021300     MOVE JRNL-SEQ-NO          TO DL-SEQ-NO
+021400     MOVE JRNL-POST-DATE       TO DL-POST-DATE
+021500     MOVE JRNL-OPERATION       TO DL-OPERATION
+021600     MOVE JRNL-AMOUNT          TO DL-AMOUNT
+021700     MOVE JRNL-RESULT-BALANCE  TO DL-BALANCE
+021800     MOVE WS-DETAIL-LINE       TO REPORT-LINE
+021900     WRITE REPORT-LINE
+022000     ADD 1 TO WS-LINE-COUNT.
+022100 2300-WRITE-DETAIL-LINE-EXIT.
+022200     EXIT.
+022300
+022400******************************************************************
+022500* 8000-WRITE-CURRENT-BALANCE - LOOK UP AND PRINT THE BALANCE      *
+022600*                              CURRENTLY ON THE ACCOUNT MASTER    *
+022700******************************************************************
+022800 8000-WRITE-CURRENT-BALANCE.
+022900     MOVE WS-STMT-ACCT-ID TO ACCT-ID
+023000     READ ACCOUNT-MASTER-FILE
+023100         INVALID KEY
+023200             DISPLAY 'ACCTSTMT: ACCOUNT NOT FOUND - '
+023300                 WS-STMT-ACCT-ID
+023400     END-READ
+023500     IF WS-ACCT-FILE-OK
+023600         MOVE ACCT-BALANCE TO TR-CURRENT-BALANCE
+023700         MOVE WS-TRAILER-LINE TO REPORT-LINE
+023800         WRITE REPORT-LINE
+023900     END-IF.
+024000 8000-WRITE-CURRENT-BALANCE-EXIT.
+024100     EXIT.
+024200
+024300******************************************************************
+024400* 9000-CLOSE-FILES - CLOSE EVERY FILE OPENED FOR THIS RUN         *
+024500******************************************************************
+024600 9000-CLOSE-FILES.
+024700     CLOSE STMT-PARM-FILE
+024800     CLOSE JOURNAL-FILE
+024900     CLOSE ACCOUNT-MASTER-FILE
+025000     CLOSE REPORT-FILE.
+025100 9000-CLOSE-FILES-EXIT.
+025200     EXIT.
