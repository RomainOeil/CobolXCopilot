@@ -0,0 +1,143 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM-ID:  INTACCR                                        *
+000400*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000500*    INSTALLATION: MEMBER SERVICES DATA CENTER                   *
+000600*    DATE-WRITTEN: 2026-08-09                                     *
+000700*    DATE-COMPILED:                                               *
+000800*                                                                 *
+000900*    PURPOSE:     MONTHLY BATCH RUN THAT BROWSES EVERY ACCOUNT    *
+001000*                 ON THE ACCOUNT MASTER, COMPUTES THE INTEREST    *
+001100*                 EARNED THIS MONTH FROM THE STORED BALANCE AND   *
+001200*                 INTEREST RATE, AND POSTS IT AS A CREDIT THROUGH *
+001300*                 OPERATIONS SO THE CREDIT IS JOURNALED THE SAME  *
+001400*                 AS ANY OTHER TRANSACTION. ACCOUNTS WITH A ZERO  *
+001500*                 OR NEGATIVE BALANCE EARN NO INTEREST THIS RUN.  *
+001600*                                                                 *
+001700*    MODIFICATION HISTORY                                        *
+001800*    DATE       INIT  DESCRIPTION                                *
+001900*    ---------- ----  ----------------------------------------   *
+002000*    2026-08-09 DP    ORIGINAL PROGRAM                            *
+002100******************************************************************
+002200 PROGRAM-ID. IntAccr.
+002300
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAS"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS ACCT-ID
+003100         FILE STATUS IS WS-ACCT-FILE-STATUS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  ACCOUNT-MASTER-FILE.
+003600     COPY ACCTMAS.
+003700
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-ACCT-FILE-STATUS             PIC X(02).
+004000     88  WS-ACCT-FILE-OK                     VALUE '00'.
+004100     88  WS-ACCT-FILE-EOF                     VALUE '10'.
+004200
+004300 01  WS-LAST-ACCT-ID                 PIC X(10).
+004400 01  WS-ACCRUED-INTEREST             PIC S9(6)V99.
+004500 01  WS-PASSED-OPERATION             PIC X(06) VALUE 'CREDIT'.
+004600 01  WS-RETURNED-BALANCE             PIC S9(6)V99.
+004700 01  WS-OPER-STATUS                  PIC X(02).
+004800
+004900 01  WS-COUNTERS.
+005000     05  WS-ACCOUNTS-READ            PIC 9(07) VALUE ZERO.
+005100     05  WS-ACCOUNTS-CREDITED        PIC 9(07) VALUE ZERO.
+005200
+005300 PROCEDURE DIVISION.
+005400
+005500******************************************************************
+005600* 0000-MAINLINE - DRIVE THE MONTHLY INTEREST ACCRUAL RUN           *
+005700******************************************************************
+005800 0000-MAINLINE.
+005900     PERFORM 1000-OPEN-FILE
+006000     PERFORM 2100-READ-NEXT-ACCOUNT
+006100     PERFORM 2000-PROCESS-ACCOUNT UNTIL WS-ACCT-FILE-EOF
+006200     DISPLAY 'INTACCR: ACCOUNTS READ     - ' WS-ACCOUNTS-READ
+006300     DISPLAY 'INTACCR: ACCOUNTS CREDITED - ' WS-ACCOUNTS-CREDITED
+006400     STOP RUN.
+006500
+006600******************************************************************
+006700* 1000-OPEN-FILE - OPEN THE ACCOUNT MASTER FOR SEQUENTIAL BROWSE  *
+006800******************************************************************
+006900 1000-OPEN-FILE.
+007000     OPEN INPUT ACCOUNT-MASTER-FILE
+007100     IF NOT WS-ACCT-FILE-OK
+007200         DISPLAY 'INTACCR: UNABLE TO OPEN ACCOUNT MASTER - '
+007300             WS-ACCT-FILE-STATUS
+007400         SET WS-ACCT-FILE-EOF TO TRUE
+007500     END-IF.
+007600 1000-OPEN-FILE-EXIT.
+007700     EXIT.
+007800
+007900******************************************************************
+008000* 2000-PROCESS-ACCOUNT - COMPUTE AND POST ONE ACCOUNT'S INTEREST  *
+008100******************************************************************
+008200 2000-PROCESS-ACCOUNT.
+008300     ADD 1 TO WS-ACCOUNTS-READ
+008400     MOVE ACCT-ID TO WS-LAST-ACCT-ID
+008500     PERFORM 2200-COMPUTE-INTEREST
+008600     IF WS-ACCRUED-INTEREST > ZERO
+008700         PERFORM 2300-POST-INTEREST
+008800     ELSE
+008900         PERFORM 2100-READ-NEXT-ACCOUNT
+009000     END-IF.
+009100 2000-PROCESS-ACCOUNT-EXIT.
+009200     EXIT.
+009300
+009400******************************************************************
+009500* 2100-READ-NEXT-ACCOUNT - READ THE NEXT ACCOUNT MASTER RECORD    *
+009600******************************************************************
+009700 2100-READ-NEXT-ACCOUNT.
+009800     READ ACCOUNT-MASTER-FILE NEXT RECORD
+009900         AT END
+010000             SET WS-ACCT-FILE-EOF TO TRUE
+010100     END-READ.
+010200 2100-READ-NEXT-ACCOUNT-EXIT.
+010300     EXIT.
+010400
+010500******************************************************************
+010600* 2200-COMPUTE-INTEREST - APPLY THE STORED MONTHLY RATE TO THE    *
+010700*                         CURRENT BALANCE                         *
+010800******************************************************************
+010900 2200-COMPUTE-INTEREST.
+011000     MOVE ZERO TO WS-ACCRUED-INTEREST
+011100     IF ACCT-BALANCE > ZERO
+011200         COMPUTE WS-ACCRUED-INTEREST ROUNDED =
+011300             ACCT-BALANCE * ACCT-INTEREST-RATE
+011400     END-IF.
+011500 2200-COMPUTE-INTEREST-EXIT.
+011600     EXIT.
+011700
+011800******************************************************************
+011900* 2300-POST-INTEREST - CLOSE THE BROWSE, POST THE CREDIT THROUGH  *
+012000*                      OPERATIONS, THEN RESUME THE BROWSE AFTER   *
+012100*                      THE ACCOUNT JUST CREDITED                  *
+012200******************************************************************
+012300 2300-POST-INTEREST.
+012400     CLOSE ACCOUNT-MASTER-FILE
+012500     CALL 'Operations' USING WS-PASSED-OPERATION WS-LAST-ACCT-ID
+012600         WS-ACCRUED-INTEREST WS-RETURNED-BALANCE WS-OPER-STATUS
+012700     IF WS-OPER-STATUS = '00'
+012800         ADD 1 TO WS-ACCOUNTS-CREDITED
+012900     ELSE
+013000         DISPLAY 'INTACCR: INTEREST NOT POSTED FOR '
+013100             WS-LAST-ACCT-ID ' STATUS ' WS-OPER-STATUS
+013200     END-IF
+013300     OPEN INPUT ACCOUNT-MASTER-FILE
+013400     MOVE WS-LAST-ACCT-ID TO ACCT-ID
+013500     START ACCOUNT-MASTER-FILE KEY IS GREATER THAN ACCT-ID
+013600         INVALID KEY
+013700             SET WS-ACCT-FILE-EOF TO TRUE
+013800     END-START
+013900     IF NOT WS-ACCT-FILE-EOF
+014000         PERFORM 2100-READ-NEXT-ACCOUNT
+014100     END-IF.
+014200 2300-POST-INTEREST-EXIT.
+014300     EXIT.
