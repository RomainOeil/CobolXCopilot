@@ -0,0 +1,150 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM-ID:  TELLOPER                                       *
+000400*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000500*    INSTALLATION: MEMBER SERVICES DATA CENTER                   *
+000600*    DATE-WRITTEN: 2026-08-09                                     *
+000700*    DATE-COMPILED:                                               *
+000800*                                                                 *
+000900*    PURPOSE:     CICS-SPECIFIC COUNTERPART TO THE BATCH-STYLE    *
+001000*                 OPERATIONS SUBPROGRAM. POSTS A CREDIT, DEBIT    *
+001100*                 OR BALANCE-INQUIRY (TOTAL) AGAINST A MEMBER     *
+001200*                 ACCOUNT HELD ON THE ACCOUNT MASTER FILE, AND    *
+001300*                 RETURNS THE POST-TRANSACTION BALANCE TO THE     *
+001400*                 CALLER, THE SAME WAY OPERATIONS DOES. CALLED BY *
+001500*                 TELLER. OPERATIONS ITSELF CANNOT BE CALLED      *
+001600*                 UNDER CICS BECAUSE IT OPENS AND CLOSES THE      *
+001700*                 ACCOUNT MASTER AND JOURNAL WITH NATIVE COBOL    *
+001800*                 FILE I-O, AND A CICS REGION OWNS THOSE DATASETS *
+001900*                 THROUGH THE FCT/RDO INSTEAD - THIS PROGRAM      *
+002000*                 DOES THE SAME WORK WITH EXEC CICS FILE CONTROL. *
+002100*                 THE CREDIT/DEBIT/TOTAL POSTING RULES THEMSELVES *
+002200*                 ARE SHARED WITH OPERATIONS THROUGH COPYBOOK     *
+002300*                 OPERLOGC SO THE TWO CANNOT DRIFT APART.         *
+002400*                                                                 *
+002500*    LINKAGE:     PASSED-OPERATION   PIC X(06)  CREDIT/DEBIT /    *
+002600*                                               TOTAL             *
+002700*                 ACCOUNT-ID         PIC X(10)                    *
+002800*                 AMOUNT             PIC S9(6)V99                 *
+002900*                 RETURNED-BALANCE   PIC S9(6)V99  (OUTPUT)        *
+003000*                 OPER-STATUS        PIC X(02)     (OUTPUT)        *
+003100*                                    '00' = POSTED OK              *
+003200*                                    '10' = DEBIT EXCEEDS BALANCE   *
+003300*                                           PLUS OVERDRAFT LIMIT    *
+003400*                                    '20' = ACCOUNT NOT FOUND       *
+003500*                                    '30' = INVALID OPERATION CODE  *
+003600*                                    '90' = MASTER REWRITE FAILED   *
+003700*                                                                 *
+003800*    MODIFICATION HISTORY                                        *
+003900*    DATE       INIT  DESCRIPTION                                *
+004000*    ---------- ----  ----------------------------------------   *
+004100*    2026-08-09 DP    ORIGINAL PROGRAM - GIVES THE CICS TELLER    *
+004200*                     FRONT END A FILE-I-O PATH THAT ACTUALLY     *
+004300*                     WORKS UNDER CICS, REUSING OPERATIONS'S      *
+004400*                     POSTING RULES VIA COPYBOOK OPERLOGC.        *
+004500******************************************************************
+004600 PROGRAM-ID. TellOper.
+004700
+004800 ENVIRONMENT DIVISION.
+004900
+005000 DATA DIVISION.
+005100 WORKING-STORAGE SECTION.
+005200 01  WS-ACCT-FILE-NAME               PIC X(08) VALUE 'ACCTMAS '.
+005300 01  WS-JRNL-TDQ-NAME                PIC X(04) VALUE 'JRNL'.
+005400 01  WS-RESP                         PIC S9(08) COMP.
+005500
+005600     COPY ACCTMAS.
+005700
+005800     COPY JRNLMAS.
+005900
+006000     COPY OPERLGWS.
+006100
+006200 LINKAGE SECTION.
+006300 01  PASSED-OPERATION                PIC X(06).
+006400 01  ACCOUNT-ID                      PIC X(10).
+006500 01  AMOUNT                          PIC S9(6)V99.
+006600 01  RETURNED-BALANCE                PIC S9(6)V99.
+006700 01  OPER-STATUS                     PIC X(02).
+006800
+006900 PROCEDURE DIVISION USING PASSED-OPERATION ACCOUNT-ID
+007000         AMOUNT RETURNED-BALANCE OPER-STATUS.
+007100
+007200******************************************************************
+007300* 0000-MAINLINE - CONTROLS OVERALL PROCESSING OF ONE CALL         *
+007400******************************************************************
+007500 0000-MAINLINE.
+007600     MOVE '00' TO OPER-STATUS
+007700     MOVE ZERO TO RETURNED-BALANCE
+007800     PERFORM 2000-READ-ACCOUNT
+007900     IF OPER-STATUS = '00'
+008000         PERFORM 3000-PROCESS-OPERATION
+008100     END-IF
+008200     GOBACK.
+008300
+008400******************************************************************
+008500* 2000-READ-ACCOUNT - LOOK UP THE ACCOUNT MASTER BY ACCT-ID,      *
+008600*                     UNDER CICS FILE CONTROL, HOLDING THE        *
+008700*                     RECORD FOR UPDATE SINCE THE POSTING LOGIC   *
+008800*                     MAY REWRITE IT                              *
+008900******************************************************************
+009000 2000-READ-ACCOUNT.
+009100     IF OPER-STATUS = '00'
+009200         MOVE ACCOUNT-ID TO ACCT-ID
+009300         EXEC CICS READ FILE(WS-ACCT-FILE-NAME)
+009400                 INTO(ACCT-MASTER-RECORD)
+009500                 RIDFLD(ACCT-ID)
+009600                 UPDATE
+009700                 RESP(WS-RESP)
+009800         END-EXEC
+009900         IF WS-RESP NOT = DFHRESP(NORMAL)
+010000             MOVE '20' TO OPER-STATUS
+010100             DISPLAY 'TELLOPER: ACCOUNT NOT FOUND - ' ACCOUNT-ID
+010200         END-IF
+010300     END-IF.
+010400 2000-READ-ACCOUNT-EXIT.
+010500     EXIT.
+010600
+010700     COPY OPERLOGC.
+010800
+010900******************************************************************
+011000* 4000-REWRITE-ACCOUNT - PERSIST THE UPDATED BALANCE TO MASTER,   *
+011100*                        UNDER CICS FILE CONTROL                  *
+011200******************************************************************
+011300 4000-REWRITE-ACCOUNT.
+011400     EXEC CICS REWRITE FILE(WS-ACCT-FILE-NAME)
+011500             FROM(ACCT-MASTER-RECORD)
+011600             RESP(WS-RESP)
+011700     END-EXEC
+011800     IF WS-RESP NOT = DFHRESP(NORMAL)
+011900         MOVE '90' TO OPER-STATUS
+012000     END-IF.
+012100 4000-REWRITE-ACCOUNT-EXIT.
+012200     EXIT.
+012300
+012400******************************************************************
+012500* 5000-WRITE-JOURNAL - APPEND ONE RECORD TO THE TRANSACTION       *
+012600*                      JOURNAL FOR THIS CALL, VIA A TRANSIENT     *
+012700*                      DATA QUEUE RATHER THAN VSAM FILE CONTROL,  *
+012800*                      SINCE THE JOURNAL IS ACCESSED SEQUENTIALLY *
+012900*                      AND ONLY EVER APPENDED TO. EIBTASKN (CICS' *
+013000*                      OWN UNIQUE, MONOTONICALLY INCREASING TASK  *
+013100*                      NUMBER) STANDS IN FOR THE SEQUENCE NUMBER  *
+013200*                      THE BATCH SIDE GETS BY BROWSING THE WHOLE  *
+013300*                      JOURNAL AT OPEN TIME, SINCE A PSEUDO-      *
+013400*                      CONVERSATIONAL TASK HAS NO EQUIVALENT      *
+013500*                      SESSION-SPANNING COUNTER OF ITS OWN.       *
+013600******************************************************************
+013700 5000-WRITE-JOURNAL.
+013800     MOVE ACCOUNT-ID        TO JRNL-ACCT-ID
+013900     MOVE EIBTASKN          TO JRNL-SEQ-NO
+014000     MOVE WS-JRNL-OP        TO JRNL-OPERATION
+014100     MOVE WS-JRNL-AMT       TO JRNL-AMOUNT
+014200     MOVE RETURNED-BALANCE  TO JRNL-RESULT-BALANCE
+014300     ACCEPT JRNL-POST-DATE  FROM DATE YYYYMMDD
+014400     ACCEPT JRNL-POST-TIME  FROM TIME
+014500     EXEC CICS WRITEQ TD QUEUE(WS-JRNL-TDQ-NAME)
+014600             FROM(JRNL-RECORD)
+014700             LENGTH(LENGTH OF JRNL-RECORD)
+014800     END-EXEC.
+014900 5000-WRITE-JOURNAL-EXIT.
+015000     EXIT.
