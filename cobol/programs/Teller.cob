@@ -0,0 +1,145 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM-ID:  TELLER                                         *
+000400*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000500*    INSTALLATION: MEMBER SERVICES DATA CENTER                   *
+000600*    DATE-WRITTEN: 2026-08-09                                     *
+000700*    DATE-COMPILED:                                               *
+000800*                                                                 *
+000900*    PURPOSE:     PSEUDO-CONVERSATIONAL CICS FRONT END FOR        *
+001000*                 TRANSACTION TELR. DISPLAYS MAP TELL1 OF         *
+001100*                 MAPSET TELLMAP, LETS THE TELLER KEY AN          *
+001200*                 OPERATION CODE, ACCOUNT ID AND AMOUNT, RUNS     *
+001300*                 THE SAME AMOUNT EDIT USED BY THE BATCH DRIVER   *
+001400*                 AND TESTRUNNER, THEN CALLS TELLOPER TO POST     *
+001500*                 THE TRANSACTION AGAINST THE ACCOUNT MASTER AND  *
+001600*                 REDISPLAYS THE MAP WITH THE RESULTING BALANCE   *
+001700*                 OR AN ERROR MESSAGE. THE TERMINAL IS RELEASED   *
+001800*                 BETWEEN EACH SCREEN (RETURN TRANSID) SO NO      *
+001900*                 TASK IS HELD WHILE WAITING ON TELLER KEYSTROKES.*
+002000*                                                                 *
+002100*    LINKAGE:     DFHCOMMAREA - TELR-COMMAREA (COPYBOOK TELRCOMM) *
+002200*                                                                 *
+002300*    MODIFICATION HISTORY                                        *
+002400*    DATE       INIT  DESCRIPTION                                *
+002500*    ---------- ----  ----------------------------------------   *
+002600*    2026-08-09 DP    ORIGINAL PROGRAM                            *
+002650*    2026-08-09 DP    NOW CALLS TELLOPER INSTEAD OF OPERATIONS -  *
+002660*                     OPERATIONS OPENS THE ACCOUNT MASTER AND     *
+002670*                     JOURNAL WITH NATIVE FILE I-O, WHICH CANNOT  *
+002680*                     RUN UNDER CICS. TELLOPER POSTS THE SAME WAY *
+002690*                     USING EXEC CICS FILE CONTROL INSTEAD, AND   *
+002700*                     SHARES THE SAME POSTING RULES VIA COPYBOOK  *
+002710*                     OPERLOGC SO BATCH AND ONLINE STAY IN SYNC.  *
+002720******************************************************************
+002800 PROGRAM-ID. Teller.
+002900
+003000 ENVIRONMENT DIVISION.
+003100
+003200 DATA DIVISION.
+003300 WORKING-STORAGE SECTION.
+003400 01  WS-MAPSET-NAME                  PIC X(07) VALUE 'TELLMAP'.
+003500 01  WS-MAP-NAME                     PIC X(05) VALUE 'TELL1'.
+003600 01  WS-TRANID                       PIC X(04) VALUE 'TELR'.
+003700
+003800 01  WS-OPERATION                    PIC X(06).
+003900 01  WS-ACCOUNT-ID                   PIC X(10).
+004000 01  WS-RETURNED-BALANCE             PIC S9(06)V99.
+004100 01  WS-OPER-STATUS                  PIC X(02).
+004200
+004300 01  WS-BALANCE-EDIT                 PIC -(6)9.99.
+004400
+004500     COPY AMTEDTWS.
+004600
+004700     COPY TELLMAP.
+004800
+004900 LINKAGE SECTION.
+005000 01  DFHCOMMAREA.
+005100     COPY TELRCOMM.
+005200
+005300 PROCEDURE DIVISION.
+005400
+005500 0000-MAINLINE.
+005600     IF EIBCALEN = 0
+005700         PERFORM 1000-SEND-INITIAL-MAP
+005800     ELSE
+005900         PERFORM 2000-RECEIVE-AND-POST
+006000     END-IF
+006100     GOBACK.
+006200 0000-MAINLINE-EXIT.
+006300     EXIT.
+006400
+006500******************************************************************
+006600*    1000-SEND-INITIAL-MAP - FIRST INVOCATION OF THE TRANSACTION  *
+006700*    FOR THIS TERMINAL (EIBCALEN = 0). SENDS A BLANK SCREEN AND   *
+006800*    RETURNS, LEAVING THE TASK FOR THE NEXT TELLER KEYSTROKE.     *
+006900******************************************************************
+007000 1000-SEND-INITIAL-MAP.
+007100     MOVE LOW-VALUES TO TELL1O
+007200     EXEC CICS SEND MAP(WS-MAP-NAME)
+007300             MAPSET(WS-MAPSET-NAME)
+007400             ERASE
+007500     END-EXEC
+007600     SET TELR-STATE-AWAITING-INPUT TO TRUE
+007700     EXEC CICS RETURN TRANSID(WS-TRANID)
+007800             COMMAREA(DFHCOMMAREA)
+007900     END-EXEC.
+008000 1000-SEND-INITIAL-MAP-EXIT.
+008100     EXIT.
+008200
+008300******************************************************************
+008400*    2000-RECEIVE-AND-POST - RE-ENTRY AFTER THE TELLER HAS KEYED  *
+008500*    THE OPERATION CODE, ACCOUNT ID AND AMOUNT AND PRESSED ENTER. *
+008600*    EDITS THE AMOUNT, CALLS OPERATIONS, AND REDISPLAYS THE MAP.  *
+008700******************************************************************
+008800 2000-RECEIVE-AND-POST.
+008900     EXEC CICS RECEIVE MAP(WS-MAP-NAME)
+009000             MAPSET(WS-MAPSET-NAME)
+009100             INTO(TELL1I)
+009200     END-EXEC
+009300     MOVE SPACES TO MSGFO BALFO
+009400     MOVE OPERFI TO WS-OPERATION
+009500     MOVE ACCTFI TO WS-ACCOUNT-ID
+009600     MOVE AMTFI  TO WS-RAW-AMOUNT
+009700     PERFORM 8000-EDIT-AMOUNT-FIELD
+009800     IF WS-EDIT-INVALID
+009900         MOVE 'AMOUNT IS NOT VALID - RE-ENTER' TO MSGFO
+010000     ELSE
+010100         PERFORM 2100-CALL-OPERATIONS
+010200     END-IF
+010300     EXEC CICS SEND MAP(WS-MAP-NAME)
+010400             MAPSET(WS-MAPSET-NAME)
+010500             DATAONLY
+010600     END-EXEC
+010700     SET TELR-STATE-AWAITING-INPUT TO TRUE
+010800     EXEC CICS RETURN TRANSID(WS-TRANID)
+010900             COMMAREA(DFHCOMMAREA)
+011000     END-EXEC.
+011100 2000-RECEIVE-AND-POST-EXIT.
+011200     EXIT.
+011300
+011400******************************************************************
+011500*    2100-CALL-OPERATIONS - POSTS THE EDITED TRANSACTION VIA      *
+011600*    TELLOPER, USING THE SAME POSTING RULES TESTRUNNER AND THE    *
+011700*    BATCH DRIVER GET FROM OPERATIONS, AND FORMATS THE RESULT     *
+011800*    BACK ONTO THE MAP.                                           *
+011900******************************************************************
+011910 2100-CALL-OPERATIONS.
+012000     CALL 'TellOper' USING WS-OPERATION WS-ACCOUNT-ID
+012100         WS-EDIT-AMOUNT WS-RETURNED-BALANCE WS-OPER-STATUS
+012200     MOVE WS-RETURNED-BALANCE TO WS-BALANCE-EDIT
+012300     MOVE WS-BALANCE-EDIT TO BALFO
+012400     EVALUATE WS-OPER-STATUS
+012500         WHEN '00'
+012600             MOVE 'TRANSACTION POSTED' TO MSGFO
+012700         WHEN '10'
+012800             MOVE 'DEBIT EXCEEDS BALANCE PLUS OD LIMIT' TO MSGFO
+012900         WHEN '20'
+013000             MOVE 'ACCOUNT NOT FOUND' TO MSGFO
+013100         WHEN '30'
+013200             MOVE 'INVALID OPERATION CODE' TO MSGFO
+013300         WHEN OTHER
+013400             MOVE 'TRANSACTION NOT POSTED' TO MSGFO
+013500     END-EVALUATE.
+013600 2100-CALL-OPERATIONS-EXIT.
+013700     EXIT.
