@@ -0,0 +1,249 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM-ID:  OPERATIONS                                     *
+000400*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000500*    INSTALLATION: MEMBER SERVICES DATA CENTER                   *
+000600*    DATE-WRITTEN: 2026-08-09                                     *
+000700*    DATE-COMPILED:                                               *
+000800*                                                                 *
+000900*    PURPOSE:     CALLED SUBPROGRAM THAT POSTS A CREDIT, DEBIT    *
+001000*                 OR BALANCE-INQUIRY (TOTAL) AGAINST A MEMBER     *
+001100*                 ACCOUNT HELD ON THE ACCOUNT MASTER FILE, AND    *
+001200*                 RETURNS THE POST-TRANSACTION BALANCE TO THE     *
+001300*                 CALLER. CALLED BY TESTRUNNER AND BY THE BATCH   *
+001400*                 TRANSACTION DRIVER.                             *
+001500*                                                                 *
+001600*    LINKAGE:     PASSED-OPERATION   PIC X(06)  CREDIT/DEBIT /    *
+001700*                                               TOTAL             *
+001800*                 ACCOUNT-ID         PIC X(10)                    *
+001900*                 AMOUNT             PIC S9(6)V99                 *
+002000*                 RETURNED-BALANCE   PIC S9(6)V99  (OUTPUT)        *
+002100*                 OPER-STATUS        PIC X(02)     (OUTPUT)        *
+002200*                                    '00' = POSTED OK              *
+002300*                                    '10' = DEBIT EXCEEDS BALANCE   *
+002310*                                           PLUS OVERDRAFT LIMIT    *
+002400*                                    '20' = ACCOUNT NOT FOUND       *
+002420*                                    '30' = INVALID OPERATION CODE  *
+002460*                                    '90' = MASTER REWRITE FAILED   *
+002500*                                                                 *
+002600*    MODIFICATION HISTORY                                        *
+002700*    DATE       INIT  DESCRIPTION                                *
+002800*    ---------- ----  ----------------------------------------   *
+002900*    2026-08-09 DP    ORIGINAL PROGRAM - REPLACES IN-MEMORY       *
+003000*                     FINAL-BALANCE WITH VSAM ACCOUNT MASTER      *
+003050*    2026-08-09 DP    EVERY CALL NOW APPENDS A JOURNAL RECORD TO  *
+003060*                     THE TRANSACTION JOURNAL FOR THE AUDIT TRAIL *
+003070*    2026-08-09 DP    DEBIT NOW HONORS A PER-ACCOUNT OVERDRAFT     *
+003080*                     LIMIT AND POSTS AN OVERDRAFT FEE, REJECTING *
+003090*                     ONLY ONCE THE LIMIT ITSELF WOULD BE EXCEEDED*
+003091*    2026-08-09 DP    RETURNED-BALANCE IS NOW ZEROED UP FRONT SO  *
+003092*                     AN ACCOUNT-NOT-FOUND OR BAD-OPERATION-CODE  *
+003093*                     CALL NEVER REPORTS A PRIOR CALL'S BALANCE.  *
+003097*    2026-08-09 DP    THE JOURNAL SEQUENCE NUMBER NOW RESUMES     *
+003098*                     FROM THE LAST RECORD IN THE JOURNAL (READ   *
+003099*                     ONCE PER RUN) INSTEAD OF RESTARTING AT 1,   *
+003101*                     SINCE THE JOURNAL IS NOW ONE ACCUMULATING   *
+003102*                     DATASET SHARED ACROSS RUNS.                *
+003103*    2026-08-09 DP    DROPPED THE NEGATIVE-AMOUNT REJECTION ('40')*
+003104*                     ADDED IN A PRIOR REVIEW PASS - IT MATCHED NO*
+003105*                     BACKLOG ITEM AND HAD NO TEST COVERAGE; FILE *
+003106*                     A SEPARATE REQUEST IF THE BUSINESS WANTS IT.*
+003107*    2026-08-09 DP    MOVED POSTING LOGIC (3000-3300) TO COPYBOOK *
+003108*                     OPERLOGC (WS FIELDS IN OPERLGWS) SO THE NEW *
+003109*                     CICS TELLER POSTING PROGRAM CAN SHARE IT.   *
+003110******************************************************************
+003200 PROGRAM-ID. Operations.
+003300
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAS"
+004000         ORGANIZATION IS INDEXED
+004100         ACCESS MODE IS DYNAMIC
+004200         RECORD KEY IS ACCT-ID
+004300         FILE STATUS IS WS-ACCT-FILE-STATUS.
+004310
+004320     SELECT JOURNAL-FILE ASSIGN TO "JRNLFILE"
+004330         ORGANIZATION IS SEQUENTIAL
+004340         FILE STATUS IS WS-JRNL-FILE-STATUS.
+004400
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  ACCOUNT-MASTER-FILE.
+004800     COPY ACCTMAS.
+004900
+004910 FD  JOURNAL-FILE.
+004920     COPY JRNLMAS.
+004930
+005000 WORKING-STORAGE SECTION.
+005100 01  WS-ACCT-FILE-STATUS             PIC X(02).
+005200     88  WS-ACCT-FILE-OK                     VALUE '00'.
+005300     88  WS-ACCT-FILE-NOTFOUND               VALUE '23'.
+005310
+005320 01  WS-JRNL-FILE-STATUS             PIC X(02).
+005330     88  WS-JRNL-FILE-OK                     VALUE '00'.
+005335     88  WS-JRNL-FILE-EOF                     VALUE '10'.
+005337
+005338 01  WS-JRNL-FILE-OPEN               PIC X(01) VALUE 'N'.
+005339     88  JRNL-FILE-OPEN                       VALUE 'Y'.
+005340
+005345 01  WS-JRNL-SEQ-LOADED              PIC X(01) VALUE 'N'.
+005346     88  JRNL-SEQ-LOADED                      VALUE 'Y'.
+005350 01  WS-JRNL-SEQ-NO                  PIC 9(09) VALUE ZERO.
+005390     COPY OPERLGWS.
+005400
+005500 01  WS-FILES-ARE-OPEN               PIC X(01) VALUE 'N'.
+005600     88  FILES-ARE-OPEN                      VALUE 'Y'.
+005700
+005800 LINKAGE SECTION.
+005801 01  PASSED-OPERATION                PIC X(06).
+005802 01  ACCOUNT-ID                      PIC X(10).
+005803 01  AMOUNT                          PIC S9(6)V99.
+005804 01  RETURNED-BALANCE                PIC S9(6)V99.
+005805 01  OPER-STATUS                     PIC X(02).
+005806
+005900 PROCEDURE DIVISION USING PASSED-OPERATION ACCOUNT-ID
+006000         AMOUNT RETURNED-BALANCE OPER-STATUS.
+006000
+006100******************************************************************
+006200* 0000-MAINLINE - CONTROLS OVERALL PROCESSING OF ONE CALL         *
+006300******************************************************************
+006400 0000-MAINLINE.
+006500     MOVE '00' TO OPER-STATUS
+006550     MOVE ZERO TO RETURNED-BALANCE
+006600     PERFORM 1000-OPEN-ACCOUNT-FILE
+006610     PERFORM 1100-OPEN-JOURNAL-FILE
+006700     PERFORM 2000-READ-ACCOUNT
+006800     IF OPER-STATUS = '00'
+006900         PERFORM 3000-PROCESS-OPERATION
+007000     END-IF
+007100     PERFORM 9000-CLOSE-ACCOUNT-FILE
+007200     GOBACK.
+007300
+007400******************************************************************
+007500* 1000-OPEN-ACCOUNT-FILE - OPEN THE ACCOUNT MASTER FOR I-O        *
+007600******************************************************************
+007700 1000-OPEN-ACCOUNT-FILE.
+007800     OPEN I-O ACCOUNT-MASTER-FILE
+007900     IF WS-ACCT-FILE-OK
+008000         SET FILES-ARE-OPEN TO TRUE
+008100     ELSE
+008200         MOVE '20' TO OPER-STATUS
+008300     END-IF.
+008400 1000-OPEN-ACCOUNT-FILE-EXIT.
+008500     EXIT.
+008510
+008520******************************************************************
+008530* 1100-OPEN-JOURNAL-FILE - OPEN THE JOURNAL FOR APPEND. THE FIRST *
+008531*                          CALL OF A RUN ALSO BROWSES THE EXISTING*
+008532*                          JOURNAL ONCE TO PICK UP WHERE THE LAST *
+008533*                          RUN'S SEQUENCE NUMBERS LEFT OFF, SINCE *
+008534*                          THE JOURNAL ITSELF PERSISTS ACROSS RUNS*
+008540******************************************************************
+008550 1100-OPEN-JOURNAL-FILE.
+008555     IF NOT JRNL-SEQ-LOADED
+008556         PERFORM 1110-LOAD-LAST-JOURNAL-SEQ
+008557         SET JRNL-SEQ-LOADED TO TRUE
+008558     END-IF
+008560     OPEN EXTEND JOURNAL-FILE
+008570     IF NOT WS-JRNL-FILE-OK
+008580         OPEN OUTPUT JOURNAL-FILE
+008585     END-IF
+008586     IF WS-JRNL-FILE-OK
+008587         SET JRNL-FILE-OPEN TO TRUE
+008590     END-IF.
+008600 1100-OPEN-JOURNAL-FILE-EXIT.
+008610     EXIT.
+008620
+008630******************************************************************
+008640* 1110-LOAD-LAST-JOURNAL-SEQ - READ THE JOURNAL (IF IT ALREADY    *
+008650*                              EXISTS) TO END OF FILE SO THE NEXT *
+008660*                              SEQUENCE NUMBER CONTINUES FROM THE *
+008670*                              LAST RECORD EVER WRITTEN TO IT,    *
+008680*                              NOT FROM 1 EVERY RUN.              *
+008690******************************************************************
+008700 1110-LOAD-LAST-JOURNAL-SEQ.
+008710     OPEN INPUT JOURNAL-FILE
+008720     IF WS-JRNL-FILE-OK
+008730         PERFORM 1120-READ-JOURNAL-RECORD
+008740             UNTIL WS-JRNL-FILE-EOF
+008780         CLOSE JOURNAL-FILE
+008790     END-IF.
+008800 1110-LOAD-LAST-JOURNAL-SEQ-EXIT.
+008810     EXIT.
+008820
+008830******************************************************************
+008840* 1120-READ-JOURNAL-RECORD - READ ONE JOURNAL RECORD DURING THE   *
+008850*                            ONE-TIME END-OF-FILE BROWSE; THE     *
+008860*                            LAST RECORD READ WINS                *
+008870******************************************************************
+008880 1120-READ-JOURNAL-RECORD.
+008890     READ JOURNAL-FILE
+008900         AT END
+008901             SET WS-JRNL-FILE-EOF TO TRUE
+008902         NOT AT END
+008903             MOVE JRNL-SEQ-NO TO WS-JRNL-SEQ-NO
+008910     END-READ.
+008920 1120-READ-JOURNAL-RECORD-EXIT.
+008930     EXIT.
+008940
+008950******************************************************************
+008960* 2000-READ-ACCOUNT - LOOK UP THE ACCOUNT MASTER BY ACCT-ID       *
+008970******************************************************************
+009000 2000-READ-ACCOUNT.
+009100     IF OPER-STATUS = '00'
+009350         MOVE ACCOUNT-ID TO ACCT-ID
+009400         READ ACCOUNT-MASTER-FILE
+009500             INVALID KEY
+009600                 MOVE '20' TO OPER-STATUS
+009700                 DISPLAY 'OPERATIONS: ACCOUNT NOT FOUND - '
+009750                     ACCOUNT-ID
+009800         END-READ
+009850     END-IF.
+009900 2000-READ-ACCOUNT-EXIT.
+010000     EXIT.
+010100
+010150     COPY OPERLOGC.
+015100
+015200******************************************************************
+015300* 4000-REWRITE-ACCOUNT - PERSIST THE UPDATED BALANCE TO MASTER    *
+015400******************************************************************
+015500 4000-REWRITE-ACCOUNT.
+015600     REWRITE ACCT-MASTER-RECORD
+015700         INVALID KEY
+015800             MOVE '90' TO OPER-STATUS
+015900     END-REWRITE.
+016000 4000-REWRITE-ACCOUNT-EXIT.
+016100     EXIT.
+016110
+016120******************************************************************
+016130* 5000-WRITE-JOURNAL - APPEND ONE RECORD TO THE TRANSACTION       *
+016140*                      JOURNAL FOR THIS CALL                     *
+016150******************************************************************
+016160 5000-WRITE-JOURNAL.
+016170     ADD 1 TO WS-JRNL-SEQ-NO
+016180     MOVE ACCOUNT-ID        TO JRNL-ACCT-ID
+016190     MOVE WS-JRNL-SEQ-NO    TO JRNL-SEQ-NO
+016200     MOVE WS-JRNL-OP        TO JRNL-OPERATION
+016210     MOVE WS-JRNL-AMT       TO JRNL-AMOUNT
+016220     MOVE RETURNED-BALANCE  TO JRNL-RESULT-BALANCE
+016230     ACCEPT JRNL-POST-DATE  FROM DATE YYYYMMDD
+016240     ACCEPT JRNL-POST-TIME  FROM TIME
+016250     WRITE JRNL-RECORD.
+016260 5000-WRITE-JOURNAL-EXIT.
+016270     EXIT.
+016280
+016300******************************************************************
+016400* 9000-CLOSE-ACCOUNT-FILE - CLOSE THE ACCOUNT MASTER IF OPEN      *
+016500******************************************************************
+016600 9000-CLOSE-ACCOUNT-FILE.
+016700     IF FILES-ARE-OPEN
+016800         CLOSE ACCOUNT-MASTER-FILE
+016900         MOVE 'N' TO WS-FILES-ARE-OPEN
+017000     END-IF
+017010     IF JRNL-FILE-OPEN
+017020         CLOSE JOURNAL-FILE
+017030         MOVE 'N' TO WS-JRNL-FILE-OPEN
+017040     END-IF.
+017100 9000-CLOSE-ACCOUNT-FILE-EXIT.
+017200     EXIT.
