@@ -0,0 +1,308 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM-ID:  BATCHDRV                                       *
+000400*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000500*    INSTALLATION: MEMBER SERVICES DATA CENTER                   *
+000600*    DATE-WRITTEN: 2026-08-09                                     *
+000700*    DATE-COMPILED:                                               *
+000800*                                                                 *
+000900*    PURPOSE:     END-OF-DAY BATCH TRANSACTION DRIVER. READS A    *
+001000*                 DAY'S WORTH OF CREDIT/DEBIT/TOTAL TRANSACTIONS  *
+001100*                 FROM A SEQUENTIAL INPUT FILE, CALLS OPERATIONS  *
+001200*                 ONCE PER TRANSACTION, AND PRODUCES A SETTLEMENT *
+001300*                 AND EXCEPTION REPORT.                           *
+001400*                                                                 *
+001500*    MODIFICATION HISTORY                                        *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    ---------- ----  ----------------------------------------   *
+001800*    2026-08-09 DP    ORIGINAL PROGRAM - REPLACES HARDCODED       *
+001900*                     TESTRUNNER CALL SEQUENCE FOR PRODUCTION     *
+002000*                     END-OF-DAY PROCESSING                       *
+002010*    2026-08-09 DP    RAW TRANSACTION AMOUNT NOW EDITED THROUGH   *
+002020*                     THE SHARED AMTEDIT ROUTINE BEFORE OPERATIONS*
+002030*                     IS CALLED - A MALFORMED AMOUNT IS REPORTED  *
+002040*                     AS AN EXCEPTION WITHOUT POSTING.            *
+002050*    2026-08-09 DP    ADDED CHECKPOINT/RESTART. A CHECKPOINT IS   *
+002060*                     WRITTEN EVERY CKPT-INTERVAL TRANSACTIONS;   *
+002070*                     ON RESTART, TRANSACTIONS UP TO THE LAST     *
+002080*                     CHECKPOINTED SEQUENCE NUMBER ARE SKIPPED.   *
+002090*    2026-08-09 DP    1000-OPEN-FILES NOW CHECKS EACH FILE STATUS *
+002091*                     AFTER OPEN AND STOPS THE RUN CLEANLY ON A   *
+002092*                     FAILURE INSTEAD OF ABENDING ON THE FIRST    *
+002093*                     READ OR WRITE AGAINST AN UNOPENED FILE.     *
+002100******************************************************************
+002200 PROGRAM-ID. BatchDrv.
+002300
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT TRANSACTION-FILE ASSIGN TO "TRANIN"
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS WS-TRAN-FILE-STATUS.
+003000
+003100     SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS WS-RPT-FILE-STATUS.
+003310
+003320     SELECT OPTIONAL CHECKPOINT-IN-FILE ASSIGN TO "CKPTIN"
+003330         ORGANIZATION IS SEQUENTIAL
+003340         FILE STATUS IS WS-CKPT-IN-STATUS.
+003350
+003360     SELECT CHECKPOINT-OUT-FILE ASSIGN TO "CKPTOUT"
+003370         ORGANIZATION IS SEQUENTIAL
+003380         FILE STATUS IS WS-CKPT-OUT-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  TRANSACTION-FILE.
+003800     COPY TRANREC.
+003900
+004000 FD  REPORT-FILE.
+004100 01  REPORT-LINE                     PIC X(80).
+004110
+004120 FD  CHECKPOINT-IN-FILE.
+004130     COPY CKPTREC.
+004140
+004150 FD  CHECKPOINT-OUT-FILE.
+004160 01  CKPT-OUT-RECORD.
+004170     05  CKPT-OUT-LAST-SEQ-NO        PIC 9(09).
+004180     05  CKPT-OUT-POSTED-COUNT       PIC 9(07).
+004190     05  CKPT-OUT-EXCEPTION-COUNT    PIC 9(07).
+004195     05  FILLER                      PIC X(20).
+004200
+004300 WORKING-STORAGE SECTION.
+004400 01  WS-TRAN-FILE-STATUS             PIC X(02).
+004500     88  WS-TRAN-FILE-OK                     VALUE '00'.
+004600     88  WS-TRAN-FILE-EOF                    VALUE '10'.
+004610
+004620 01  WS-OPEN-FAILED                  PIC X(01) VALUE 'N'.
+004630     88  OPEN-FAILED                         VALUE 'Y'.
+004700
+004800 01  WS-RPT-FILE-STATUS              PIC X(02).
+004900     88  WS-RPT-FILE-OK                      VALUE '00'.
+005000
+005010 01  WS-CKPT-IN-STATUS               PIC X(02).
+005020     88  WS-CKPT-IN-OK                       VALUE '00'.
+005030     88  WS-CKPT-IN-EOF                      VALUE '10'.
+005040
+005050 01  WS-CKPT-OUT-STATUS              PIC X(02).
+005060     88  WS-CKPT-OUT-OK                      VALUE '00'.
+005070
+005080 01  WS-CKPT-INTERVAL                PIC 9(05) COMP VALUE 100.
+005090 01  WS-CKPT-RUN-COUNT               PIC 9(05) COMP VALUE ZERO.
+005095 01  WS-LAST-CKPT-SEQ-NO             PIC 9(09) VALUE ZERO.
+005100 01  WS-RETURNED-BALANCE             PIC S9(6)V99.
+005200 01  WS-OPER-STATUS                  PIC X(02).
+005210     COPY AMTEDTWS.
+005300
+005400 01  WS-COUNTERS.
+005500     05  WS-POSTED-COUNT             PIC 9(07) VALUE ZERO.
+005600     05  WS-EXCEPTION-COUNT          PIC 9(07) VALUE ZERO.
+005700
+005800 01  WS-DETAIL-LINE.
+005900     05  WS-DL-SEQ-NO                PIC Z(8)9.
+006000     05  FILLER                      PIC X(02) VALUE SPACES.
+006100     05  WS-DL-ACCT-ID               PIC X(10).
+006200     05  FILLER                      PIC X(02) VALUE SPACES.
+006300     05  WS-DL-OPERATION             PIC X(06).
+006400     05  FILLER                      PIC X(02) VALUE SPACES.
+006500     05  WS-DL-AMOUNT                PIC -(6)9.99.
+006600     05  FILLER                      PIC X(02) VALUE SPACES.
+006700     05  WS-DL-BALANCE               PIC -(6)9.99.
+006800     05  FILLER                      PIC X(02) VALUE SPACES.
+006900     05  WS-DL-REMARKS                PIC X(20).
+007000
+007100 01  WS-TRAILER-LINE.
+007200     05  FILLER                      PIC X(20) VALUE
+007300         'TRANSACTIONS POSTED '.
+007400     05  WS-TR-POSTED                PIC ZZZ,ZZ9.
+007500     05  FILLER                      PIC X(05) VALUE SPACES.
+007600     05  FILLER                      PIC X(22) VALUE
+007700         'TRANSACTIONS REJECTED '.
+007800     05  WS-TR-REJECTED              PIC ZZZ,ZZ9.
+007900
+008000 PROCEDURE DIVISION.
+008100
+008200******************************************************************
+008300* 0000-MAINLINE - DRIVE THE END-OF-DAY TRANSACTION RUN            *
+008400******************************************************************
+008500 0000-MAINLINE.
+008600     PERFORM 1000-OPEN-FILES
+008610     IF NOT OPEN-FAILED
+008620         PERFORM 1100-LOAD-CHECKPOINT
+008700         PERFORM 2100-READ-TRANSACTION
+008800         PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-TRAN-FILE-EOF
+008850         PERFORM 2400-WRITE-CHECKPOINT
+008900         PERFORM 8000-WRITE-REPORT-TRAILER
+009000         PERFORM 9000-CLOSE-FILES
+009010     END-IF
+009100     STOP RUN.
+009200
+009300******************************************************************
+009400* 1000-OPEN-FILES - OPEN THE TRANSACTION INPUT, THE REPORT, AND   *
+009410*                   THE CHECKPOINT FILE FOR THIS RUN. A FAILURE   *
+009420*                   ON ANY OF THEM SETS WS-TRAN-FILE-EOF SO THE   *
+009430*                   TRANSACTION-PROCESSING LOOP IN 0000-MAINLINE  *
+009440*                   NEVER RUNS FOR THIS RUN.                      *
+009500******************************************************************
+009600 1000-OPEN-FILES.
+009700     OPEN INPUT TRANSACTION-FILE
+009710     IF NOT WS-TRAN-FILE-OK
+009715         DISPLAY 'BATCHDRV: UNABLE TO OPEN TRANIN - '
+009718             WS-TRAN-FILE-STATUS
+009720         SET WS-TRAN-FILE-EOF TO TRUE
+009725         SET OPEN-FAILED TO TRUE
+009730     END-IF
+009740     OPEN OUTPUT CHECKPOINT-OUT-FILE
+009745     IF NOT WS-CKPT-OUT-OK
+009748         DISPLAY 'BATCHDRV: UNABLE TO OPEN CKPTOUT - '
+009751             WS-CKPT-OUT-STATUS
+009754         SET WS-TRAN-FILE-EOF TO TRUE
+009757         SET OPEN-FAILED TO TRUE
+009760     END-IF
+009780     OPEN OUTPUT REPORT-FILE
+009790     IF NOT WS-RPT-FILE-OK
+009795         DISPLAY 'BATCHDRV: UNABLE TO OPEN RPTOUT - '
+009798             WS-RPT-FILE-STATUS
+009810         SET WS-TRAN-FILE-EOF TO TRUE
+009815         SET OPEN-FAILED TO TRUE
+009850     END-IF.
+009900 1000-OPEN-FILES-EXIT.
+010000     EXIT.
+010010
+010020******************************************************************
+010030* 1100-LOAD-CHECKPOINT - IF A CHECKPOINT FILE EXISTS FROM A PRIOR *
+010040*                        RUN, READ IT TO FIND THE LAST SEQUENCE   *
+010050*                        NUMBER APPLIED AND THE COUNTS AT THAT    *
+010060*                        POINT. NO CHECKPOINT FILE MEANS A FRESH, *
+010070*                        NON-RESTART RUN.                         *
+010080******************************************************************
+010090 1100-LOAD-CHECKPOINT.
+010100     OPEN INPUT CHECKPOINT-IN-FILE
+010110     IF WS-CKPT-IN-OK
+010120         PERFORM 1110-READ-CHECKPOINT-RECORD
+010130             UNTIL WS-CKPT-IN-EOF
+010140         CLOSE CHECKPOINT-IN-FILE
+010150     END-IF.
+010160 1100-LOAD-CHECKPOINT-EXIT.
+010170     EXIT.
+010180
+010190******************************************************************
+010200* 1110-READ-CHECKPOINT-RECORD - READ ONE PRIOR CHECKPOINT RECORD; *
+010210*                               THE LAST RECORD READ WINS         *
+010220******************************************************************
+010230 1110-READ-CHECKPOINT-RECORD.
+010240     READ CHECKPOINT-IN-FILE
+010250         AT END
+010260             SET WS-CKPT-IN-EOF TO TRUE
+010270         NOT AT END
+010280             MOVE CKPT-LAST-SEQ-NO TO WS-LAST-CKPT-SEQ-NO
+010290             MOVE CKPT-POSTED-COUNT TO WS-POSTED-COUNT
+010300             MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+010310     END-READ.
+010320 1110-READ-CHECKPOINT-RECORD-EXIT.
+010330     EXIT.
+010100
+010200******************************************************************
+010300* 2000-PROCESS-TRANSACTIONS - POST ONE TRANSACTION AND REPORT IT  *
+010400******************************************************************
+010500 2000-PROCESS-TRANSACTIONS.
+010505     IF TRAN-SEQ-NO > WS-LAST-CKPT-SEQ-NO
+010510         MOVE TRAN-RAW-AMOUNT TO WS-RAW-AMOUNT
+010520         PERFORM 8000-EDIT-AMOUNT-FIELD
+010530         IF WS-EDIT-VALID
+010540             CALL 'Operations' USING TRAN-OPERATION TRAN-ACCT-ID
+010550                 WS-EDIT-AMOUNT WS-RETURNED-BALANCE WS-OPER-STATUS
+010560         ELSE
+010570             MOVE ZERO TO WS-RETURNED-BALANCE
+010580             MOVE '99' TO WS-OPER-STATUS
+010590         END-IF
+010900         PERFORM 2300-WRITE-DETAIL-LINE
+011000         IF WS-OPER-STATUS = '00'
+011100             ADD 1 TO WS-POSTED-COUNT
+011200         ELSE
+011300             ADD 1 TO WS-EXCEPTION-COUNT
+011400         END-IF
+011410         MOVE TRAN-SEQ-NO TO WS-LAST-CKPT-SEQ-NO
+011420         ADD 1 TO WS-CKPT-RUN-COUNT
+011430         IF WS-CKPT-RUN-COUNT >= WS-CKPT-INTERVAL
+011440             PERFORM 2400-WRITE-CHECKPOINT
+011450         END-IF
+011455     END-IF
+011457     PERFORM 2100-READ-TRANSACTION.
+011600 2000-PROCESS-TRANSACTIONS-EXIT.
+011700     EXIT.
+011800
+011900******************************************************************
+012000* 2100-READ-TRANSACTION - READ THE NEXT INPUT TRANSACTION         *
+012100******************************************************************
+012200 2100-READ-TRANSACTION.
+012300     READ TRANSACTION-FILE
+012400         AT END
+012500             SET WS-TRAN-FILE-EOF TO TRUE
+012600     END-READ.
+012700 2100-READ-TRANSACTION-EXIT.
+012800     EXIT.
+012900
+013000******************************************************************
+013100* 2300-WRITE-DETAIL-LINE - FORMAT AND WRITE ONE REPORT LINE       *
+013200******************************************************************
+013300 2300-WRITE-DETAIL-LINE.
+013400     MOVE TRAN-SEQ-NO        TO WS-DL-SEQ-NO
+013500     MOVE TRAN-ACCT-ID       TO WS-DL-ACCT-ID
+013600     MOVE TRAN-OPERATION     TO WS-DL-OPERATION
+013700     MOVE WS-EDIT-AMOUNT     TO WS-DL-AMOUNT
+013800     MOVE WS-RETURNED-BALANCE TO WS-DL-BALANCE
+013900     EVALUATE WS-OPER-STATUS
+014000         WHEN '00'
+014010             MOVE 'POSTED'           TO WS-DL-REMARKS
+014020         WHEN '99'
+014030             MOVE 'REJECTED - BAD AMOUNT' TO WS-DL-REMARKS
+014100         WHEN OTHER
+014200             MOVE 'EXCEPTION - STATUS '
+014300                             TO WS-DL-REMARKS
+014400     END-EVALUATE
+014500     MOVE WS-DETAIL-LINE TO REPORT-LINE
+014600     WRITE REPORT-LINE.
+014700 2300-WRITE-DETAIL-LINE-EXIT.
+014800     EXIT.
+014900
+014900******************************************************************
+014910* 2400-WRITE-CHECKPOINT - APPEND THE CURRENT PROGRESS TO THE      *
+014920*                         CHECKPOINT FILE AND RESET THE INTERVAL  *
+014930*                         COUNTER                                 *
+014940******************************************************************
+014950 2400-WRITE-CHECKPOINT.
+014960     MOVE WS-LAST-CKPT-SEQ-NO  TO CKPT-OUT-LAST-SEQ-NO
+014970     MOVE WS-POSTED-COUNT      TO CKPT-OUT-POSTED-COUNT
+014980     MOVE WS-EXCEPTION-COUNT   TO CKPT-OUT-EXCEPTION-COUNT
+014990     WRITE CKPT-OUT-RECORD
+014991     MOVE ZERO TO WS-CKPT-RUN-COUNT.
+014992 2400-WRITE-CHECKPOINT-EXIT.
+014993     EXIT.
+014994
+015000******************************************************************
+015100* 8000-WRITE-REPORT-TRAILER - WRITE THE SETTLEMENT SUMMARY LINE   *
+015200******************************************************************
+015300 8000-WRITE-REPORT-TRAILER.
+015400     MOVE WS-POSTED-COUNT TO WS-TR-POSTED
+015500     MOVE WS-EXCEPTION-COUNT TO WS-TR-REJECTED
+015600     MOVE WS-TRAILER-LINE TO REPORT-LINE
+015700     WRITE REPORT-LINE.
+015800 8000-WRITE-REPORT-TRAILER-EXIT.
+015900     EXIT.
+016000
+016100******************************************************************
+016200* 9000-CLOSE-FILES - CLOSE THE TRANSACTION INPUT AND THE REPORT   *
+016300******************************************************************
+016400 9000-CLOSE-FILES.
+016500     CLOSE TRANSACTION-FILE
+016550     CLOSE CHECKPOINT-OUT-FILE
+016600     CLOSE REPORT-FILE.
+016700 9000-CLOSE-FILES-EXIT.
+016800     EXIT.
+016810
+016820******************************************************************
+016830* SHARED AMOUNT-EDIT ROUTINE - SEE COPYBOOK AMTEDIT               *
+016840******************************************************************
+016850     COPY AMTEDIT.
