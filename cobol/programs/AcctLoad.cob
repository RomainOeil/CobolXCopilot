@@ -0,0 +1,118 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM-ID:  ACCTLOAD                                       *
+000400*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000500*    INSTALLATION: MEMBER SERVICES DATA CENTER                   *
+000600*    DATE-WRITTEN: 2026-08-09                                     *
+000700*    DATE-COMPILED:                                               *
+000800*                                                                 *
+000900*    PURPOSE:     ONE-TIME / REFRESH LOAD UTILITY THAT BUILDS     *
+001000*                 THE VSAM KSDS ACCOUNT MASTER FROM A SEQUENTIAL  *
+001100*                 SEED FILE OF ACCOUNT-ID, BALANCE, OVERDRAFT     *
+001200*                 LIMIT AND INTEREST RATE. RUN BEFORE THE FIRST   *
+001300*                 BATCH OR TEST RUN AGAINST A NEW ACCOUNT MASTER. *
+001400*                                                                 *
+001500*    MODIFICATION HISTORY                                        *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    ---------- ----  ----------------------------------------   *
+001800*    2026-08-09 DP    ORIGINAL PROGRAM - ACCOUNT MASTER LOAD      *
+001900******************************************************************
+002000 PROGRAM-ID. AcctLoad.
+002100
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT ACCOUNT-SEED-FILE ASSIGN TO "ACCTSEED"
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS WS-SEED-FILE-STATUS.
+002800
+002900     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAS"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS SEQUENTIAL
+003200         RECORD KEY IS ACCT-ID
+003300         FILE STATUS IS WS-ACCT-FILE-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  ACCOUNT-SEED-FILE.
+003900 01  SEED-RECORD.
+004000     05  SEED-ACCT-ID                PIC X(10).
+004100     05  SEED-BALANCE                PIC S9(6)V99.
+004200     05  SEED-OVERDRAFT-LIMIT        PIC S9(6)V99.
+004300     05  SEED-INTEREST-RATE          PIC S9(1)V9(4).
+004400     05  FILLER                      PIC X(24).
+004500
+004600 FD  ACCOUNT-MASTER-FILE.
+004700     COPY ACCTMAS.
+004800
+004900 WORKING-STORAGE SECTION.
+005000 01  WS-SEED-FILE-STATUS             PIC X(02).
+005100     88  WS-SEED-FILE-OK                     VALUE '00'.
+005200     88  WS-SEED-FILE-EOF                    VALUE '10'.
+005300
+005400 01  WS-ACCT-FILE-STATUS             PIC X(02).
+005500     88  WS-ACCT-FILE-OK                     VALUE '00'.
+005600
+005700 01  WS-LOADED-COUNT                 PIC 9(07) VALUE ZERO.
+005800
+005900 PROCEDURE DIVISION.
+006000
+006100******************************************************************
+006200* 0000-MAINLINE - BUILD THE ACCOUNT MASTER FROM THE SEED FILE     *
+006300******************************************************************
+006400 0000-MAINLINE.
+006500     PERFORM 1000-OPEN-FILES
+006600     PERFORM 2000-LOAD-ACCOUNTS UNTIL WS-SEED-FILE-EOF
+006700     PERFORM 9000-CLOSE-FILES
+006800     DISPLAY 'ACCTLOAD: ' WS-LOADED-COUNT ' ACCOUNT(S) LOADED'
+006900     STOP RUN.
+007000
+007100******************************************************************
+007200* 1000-OPEN-FILES - OPEN THE SEED INPUT AND THE ACCOUNT MASTER    *
+007300******************************************************************
+007400 1000-OPEN-FILES.
+007500     OPEN INPUT ACCOUNT-SEED-FILE
+007600     OPEN OUTPUT ACCOUNT-MASTER-FILE
+007700     PERFORM 2100-READ-SEED-RECORD.
+007800 1000-OPEN-FILES-EXIT.
+007900     EXIT.
+008000
+008100******************************************************************
+008200* 2000-LOAD-ACCOUNTS - WRITE ONE ACCOUNT MASTER ROW PER SEED REC  *
+008300******************************************************************
+008400 2000-LOAD-ACCOUNTS.
+008500     MOVE SEED-ACCT-ID          TO ACCT-ID
+008600     MOVE 'A'                   TO ACCT-STATUS-CODE
+008700     MOVE SEED-BALANCE          TO ACCT-BALANCE
+008800     MOVE SEED-OVERDRAFT-LIMIT  TO ACCT-OVERDRAFT-LIMIT
+008900     MOVE SEED-INTEREST-RATE    TO ACCT-INTEREST-RATE
+009000     MOVE ZERO                  TO ACCT-LAST-ACTIVITY-DATE
+009100     WRITE ACCT-MASTER-RECORD
+009200         INVALID KEY
+009300             DISPLAY 'ACCTLOAD: DUPLICATE ACCOUNT - ' SEED-ACCT-ID
+009400         NOT INVALID KEY
+009500             ADD 1 TO WS-LOADED-COUNT
+009600     END-WRITE
+009700     PERFORM 2100-READ-SEED-RECORD.
+009800 2000-LOAD-ACCOUNTS-EXIT.
+009900     EXIT.
+010000
+010100******************************************************************
+010200* 2100-READ-SEED-RECORD - READ THE NEXT SEED RECORD, SET EOF      *
+010300******************************************************************
+010400 2100-READ-SEED-RECORD.
+010500     READ ACCOUNT-SEED-FILE
+010600         AT END
+010700             SET WS-SEED-FILE-EOF TO TRUE
+010800     END-READ.
+010900 2100-READ-SEED-RECORD-EXIT.
+011000     EXIT.
+011100
+011200******************************************************************
+011300* 9000-CLOSE-FILES - CLOSE THE SEED INPUT AND THE ACCOUNT MASTER  *
+011400******************************************************************
+011500 9000-CLOSE-FILES.
+011600     CLOSE ACCOUNT-SEED-FILE
+011700     CLOSE ACCOUNT-MASTER-FILE.
+011800 9000-CLOSE-FILES-EXIT.
+011900     EXIT.
