@@ -0,0 +1,31 @@
+000100******************************************************************
+000200*    COPYBOOK:    JRNLMAS                                        *
+000300*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000400*    DATE-WRITTEN: 2026-08-09                                     *
+000500*                                                                 *
+000600*    PURPOSE:     RECORD LAYOUT FOR THE TRANSACTION JOURNAL       *
+000700*                 FILE. ONE RECORD IS APPENDED EVERY TIME         *
+000800*                 OPERATIONS POSTS A CREDIT, DEBIT, OVERDRAFT     *
+000900*                 FEE OR TOTAL-INQUIRY AGAINST AN ACCOUNT. THE    *
+001000*                 JOURNAL IS THE AUDIT TRAIL HANDED TO THE        *
+001100*                 AUDITORS AND IS ALSO READ BACK BY THE ACCOUNT   *
+001200*                 STATEMENT REPORT PROGRAM.                      *
+001300*                                                                 *
+001400*    MODIFICATION HISTORY                                        *
+001500*    DATE       INIT  DESCRIPTION                                *
+001600*    ---------- ----  ----------------------------------------   *
+001700*    2026-08-09 DP    ORIGINAL COPYBOOK - JOURNAL RECORD LAYOUT   *
+001800******************************************************************
+001900 01  JRNL-RECORD.
+002000     05  JRNL-ACCT-ID                PIC X(10).
+002100     05  JRNL-POST-DATE              PIC 9(08).
+002200     05  JRNL-POST-TIME              PIC 9(08).
+002300     05  JRNL-SEQ-NO                 PIC 9(09).
+002400     05  JRNL-OPERATION              PIC X(06).
+002500         88  JRNL-OP-CREDIT                  VALUE 'CREDIT'.
+002600         88  JRNL-OP-DEBIT                   VALUE 'DEBIT '.
+002700         88  JRNL-OP-TOTAL                   VALUE 'TOTAL '.
+002800         88  JRNL-OP-OVERDRAFT-FEE           VALUE 'ODFEE '.
+002900     05  JRNL-AMOUNT                 PIC S9(6)V99.
+003000     05  JRNL-RESULT-BALANCE         PIC S9(6)V99.
+003100     05  FILLER                      PIC X(20).
