@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    COPYBOOK:    OPERLGWS                                       *
+000300*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000400*    DATE-WRITTEN: 2026-08-09                                     *
+000500*                                                                 *
+000600*    PURPOSE:     WORKING-STORAGE FIELDS USED BY THE SHARED       *
+000700*                 CREDIT/DEBIT/TOTAL POSTING LOGIC IN COPYBOOK    *
+000800*                 OPERLOGC. COPY THIS MEMBER INTO WORKING-STORAGE *
+000900*                 SECTION OF ANY PROGRAM THAT ALSO COPIES         *
+001000*                 OPERLOGC INTO THE PROCEDURE DIVISION.           *
+001100*                                                                 *
+001200*    MODIFICATION HISTORY                                        *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    ---------- ----  ----------------------------------------   *
+001500*    2026-08-09 DP    ORIGINAL COPYBOOK - SPLIT OUT OF OPERATIONS *
+001600*                     SO THE SAME POSTING LOGIC CAN BE SHARED     *
+001700*                     WITH A CICS-SPECIFIC POSTING PROGRAM (SEE   *
+001800*                     OPERLOGC) THAT CANNOT USE OPERATIONS'S      *
+001900*                     NATIVE FILE I-O.                            *
+002000******************************************************************
+002100 01  WS-JRNL-OP                      PIC X(06).
+002200 01  WS-JRNL-AMT                     PIC S9(6)V99.
+002300 01  WS-OVERDRAFT-FEE-AMOUNT         PIC S9(6)V99 VALUE 25.00.
