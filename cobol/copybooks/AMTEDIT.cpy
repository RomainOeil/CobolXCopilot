@@ -0,0 +1,29 @@
+000100******************************************************************
+000200*    COPYBOOK:    AMTEDIT                                        *
+000300*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000400*    DATE-WRITTEN: 2026-08-09                                     *
+000500*                                                                 *
+000600*    PURPOSE:     SHARED NUMERIC-EDIT ROUTINE FOR A RAW, TELLER-  *
+000700*                 KEYED AMOUNT FIELD (WS-RAW-AMOUNT). COPY THIS   *
+000800*                 MEMBER INTO THE PROCEDURE DIVISION OF ANY       *
+000900*                 PROGRAM THAT ACCEPTS AN AMOUNT FROM AN OUTSIDE  *
+001000*                 SOURCE BEFORE IT IS PASSED TO OPERATIONS. A     *
+001100*                 MALFORMED OR NON-NUMERIC ENTRY IS REJECTED      *
+001200*                 HERE SO IT NEVER REACHES THE BALANCE-UPDATE     *
+001300*                 LOGIC.  COPYBOOK AMTEDTWS MUST ALSO BE COPIED   *
+001400*                 INTO WORKING-STORAGE SECTION.                  *
+001500*                                                                 *
+001600*    MODIFICATION HISTORY                                        *
+001700*    DATE       INIT  DESCRIPTION                                *
+001800*    ---------- ----  ----------------------------------------   *
+001900*    2026-08-09 DP    ORIGINAL COPYBOOK - AMOUNT EDIT PARAGRAPH   *
+002000******************************************************************
+002100 8000-EDIT-AMOUNT-FIELD.
+002200     SET WS-EDIT-INVALID TO TRUE
+002300     MOVE ZERO TO WS-EDIT-AMOUNT
+002400     IF WS-RAW-AMOUNT-N NUMERIC
+002500         MOVE WS-RAW-AMOUNT-N TO WS-EDIT-AMOUNT
+002600         SET WS-EDIT-VALID TO TRUE
+002700     END-IF.
+002800 8000-EDIT-AMOUNT-FIELD-EXIT.
+002900     EXIT.
