@@ -0,0 +1,99 @@
+000100******************************************************************
+000200*    COPYBOOK:    OPERLOGC                                       *
+000300*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000400*    DATE-WRITTEN: 2026-08-09                                     *
+000500*                                                                 *
+000600*    PURPOSE:     SHARED CREDIT/DEBIT/TOTAL POSTING LOGIC AGAINST *
+000700*                 ACCT-MASTER-RECORD (COPYBOOK ACCTMAS), COMMON   *
+000800*                 TO THE BATCH-STYLE OPERATIONS SUBPROGRAM AND    *
+000900*                 THE CICS-SPECIFIC TELLOPER SUBPROGRAM. COPY     *
+001000*                 THIS MEMBER INTO THE PROCEDURE DIVISION OF ANY  *
+001100*                 PROGRAM THAT ALSO COPIES OPERLGWS INTO          *
+001200*                 WORKING-STORAGE. THE CALLING PROGRAM MUST       *
+001300*                 SUPPLY ITS OWN 2000-READ-ACCOUNT, 4000-REWRITE- *
+001400*                 ACCOUNT AND 5000-WRITE-JOURNAL PARAGRAPHS SINCE *
+001500*                 THOSE ARE THE ONLY PARTS THAT DIFFER BETWEEN    *
+001600*                 NATIVE BATCH FILE I-O AND CICS FILE CONTROL.    *
+001700*                                                                 *
+001800*    MODIFICATION HISTORY                                        *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    ---------- ----  ----------------------------------------   *
+002100*    2026-08-09 DP    ORIGINAL COPYBOOK - SPLIT OUT OF OPERATIONS *
+002200*                     UNCHANGED, SO TELLOPER CAN REUSE THE SAME   *
+002300*                     POSTING RULES UNDER CICS FILE CONTROL       *
+002400*                     INSTEAD OF DUPLICATING THEM BY HAND.        *
+002500******************************************************************
+002600 3000-PROCESS-OPERATION.
+002700     EVALUATE PASSED-OPERATION
+002800         WHEN 'CREDIT'
+002900             PERFORM 3100-CREDIT-ACCOUNT
+003000         WHEN 'DEBIT '
+003100             PERFORM 3200-DEBIT-ACCOUNT
+003200         WHEN 'TOTAL '
+003300             PERFORM 3300-TOTAL-INQUIRY
+003400         WHEN OTHER
+003500             MOVE '30' TO OPER-STATUS
+003600     END-EVALUATE.
+003700 3000-PROCESS-OPERATION-EXIT.
+003800     EXIT.
+003900
+004000******************************************************************
+004100* 3100-CREDIT-ACCOUNT - ADD AMOUNT TO THE ACCOUNT BALANCE.        *
+004200******************************************************************
+004300 3100-CREDIT-ACCOUNT.
+004400     ADD AMOUNT TO ACCT-BALANCE
+004500     MOVE ACCT-BALANCE TO RETURNED-BALANCE
+004600     PERFORM 4000-REWRITE-ACCOUNT
+004700     MOVE PASSED-OPERATION TO WS-JRNL-OP
+004800     MOVE AMOUNT TO WS-JRNL-AMT
+004900     PERFORM 5000-WRITE-JOURNAL.
+005000 3100-CREDIT-ACCOUNT-EXIT.
+005100     EXIT.
+005200
+005300******************************************************************
+005400* 3200-DEBIT-ACCOUNT - SUBTRACT AMOUNT FROM THE ACCOUNT BALANCE,  *
+005500*                      DRIVING THE BALANCE NEGATIVE UP TO THE     *
+005600*                      ACCOUNT'S OVERDRAFT LIMIT IF NEEDED        *
+005700******************************************************************
+005800 3200-DEBIT-ACCOUNT.
+005900     IF AMOUNT > ACCT-BALANCE + ACCT-OVERDRAFT-LIMIT
+006000         MOVE '10' TO OPER-STATUS
+006100         MOVE ACCT-BALANCE TO RETURNED-BALANCE
+006200     ELSE
+006300         SUBTRACT AMOUNT FROM ACCT-BALANCE
+006400         MOVE ACCT-BALANCE TO RETURNED-BALANCE
+006500         PERFORM 4000-REWRITE-ACCOUNT
+006600         MOVE PASSED-OPERATION TO WS-JRNL-OP
+006700         MOVE AMOUNT TO WS-JRNL-AMT
+006800         PERFORM 5000-WRITE-JOURNAL
+006900         IF ACCT-BALANCE < ZERO
+007000             PERFORM 3250-ASSESS-OVERDRAFT-FEE
+007100         END-IF
+007200     END-IF.
+007300 3200-DEBIT-ACCOUNT-EXIT.
+007400     EXIT.
+007500
+007600******************************************************************
+007700* 3250-ASSESS-OVERDRAFT-FEE - CHARGE THE FLAT FEE FOR DRIVING THE *
+007800*                             ACCOUNT NEGATIVE AND JOURNAL IT     *
+007900******************************************************************
+008000 3250-ASSESS-OVERDRAFT-FEE.
+008100     SUBTRACT WS-OVERDRAFT-FEE-AMOUNT FROM ACCT-BALANCE
+008200     MOVE ACCT-BALANCE TO RETURNED-BALANCE
+008300     PERFORM 4000-REWRITE-ACCOUNT
+008400     MOVE 'ODFEE ' TO WS-JRNL-OP
+008500     MOVE WS-OVERDRAFT-FEE-AMOUNT TO WS-JRNL-AMT
+008600     PERFORM 5000-WRITE-JOURNAL.
+008700 3250-ASSESS-OVERDRAFT-FEE-EXIT.
+008800     EXIT.
+008900
+009000******************************************************************
+009100* 3300-TOTAL-INQUIRY - RETURN THE CURRENT BALANCE, NO UPDATE      *
+009200******************************************************************
+009300 3300-TOTAL-INQUIRY.
+009400     MOVE ACCT-BALANCE TO RETURNED-BALANCE
+009500     MOVE PASSED-OPERATION TO WS-JRNL-OP
+009600     MOVE ZERO TO WS-JRNL-AMT
+009700     PERFORM 5000-WRITE-JOURNAL.
+009800 3300-TOTAL-INQUIRY-EXIT.
+009900     EXIT.
