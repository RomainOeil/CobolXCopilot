@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    COPYBOOK:    STMTPRM                                        *
+000300*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000400*    DATE-WRITTEN: 2026-08-09                                     *
+000500*                                                                 *
+000600*    PURPOSE:     ONE CONTROL CARD TELLING THE ACCOUNT STATEMENT  *
+000700*                 PROGRAM WHICH ACCOUNT AND DATE RANGE TO PRINT.  *
+000800*                                                                 *
+000900*    MODIFICATION HISTORY                                        *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    ---------- ----  ----------------------------------------   *
+001200*    2026-08-09 DP    ORIGINAL COPYBOOK - STATEMENT PARAMETER     *
+001300******************************************************************
+001400 01  STMT-PARM-RECORD.
+001500     05  STMT-PARM-ACCT-ID           PIC X(10).
+001600     05  STMT-PARM-FROM-DATE         PIC 9(08).
+001700     05  STMT-PARM-TO-DATE           PIC 9(08).
+001800     05  FILLER                      PIC X(34).
