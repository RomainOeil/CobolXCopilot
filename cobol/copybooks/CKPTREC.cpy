@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*    COPYBOOK:    CKPTREC                                        *
+000300*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000400*    DATE-WRITTEN: 2026-08-09                                     *
+000500*                                                                 *
+000600*    PURPOSE:     RECORD LAYOUT FOR THE BATCH TRANSACTION         *
+000700*                 DRIVER'S CHECKPOINT FILE. ONE RECORD IS         *
+000800*                 WRITTEN EVERY N TRANSACTIONS SO A RESTARTED RUN *
+000900*                 CAN SKIP TRANSACTIONS ALREADY APPLIED.          *
+001000*                                                                 *
+001100*    MODIFICATION HISTORY                                        *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    ---------- ----  ----------------------------------------   *
+001400*    2026-08-09 DP    ORIGINAL COPYBOOK - CHECKPOINT/RESTART      *
+001500******************************************************************
+001600 01  CKPT-RECORD.
+001700     05  CKPT-LAST-SEQ-NO            PIC 9(09).
+001800     05  CKPT-POSTED-COUNT           PIC 9(07).
+001900     05  CKPT-EXCEPTION-COUNT        PIC 9(07).
+002000     05  FILLER                      PIC X(20).
