@@ -0,0 +1,98 @@
+000100******************************************************************
+000200*    COPYBOOK:    TELLMAP                                        *
+000300*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000400*    DATE-WRITTEN: 2026-08-09                                     *
+000500*                                                                 *
+000600*    PURPOSE:     SYMBOLIC MAP FOR MAP TELL1 OF MAPSET TELLMAP    *
+000700*                 (SEE cobol/bms/TELLMAP.bms). EVERY NAMED        *
+000800*                 DFHMDF FIELD IN THE MAP - INCLUDING THE NAMED   *
+000900*                 ASKIP LABELS - GETS AN L/F/A/DATA SLOT GROUP    *
+001000*                 HERE IN PHYSICAL-MAP ORDER, WHETHER OR NOT      *
+001100*                 TELLER.COB ACTUALLY MOVES DATA THROUGH IT.      *
+001200*                                                                 *
+001300*    MODIFICATION HISTORY                                        *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    ---------- ----  ----------------------------------------   *
+001600*    2026-08-09 DP    ORIGINAL COPYBOOK                           *
+001610*    2026-08-09 DP    ADDED THE L/F/A/DATA SLOTS FOR THE NAMED    *
+001620*                     ASKIP LABEL FIELDS (TITLEF, OPERL, ACCTL,   *
+001630*                     AMTL, BALL), WHICH BMS GENERATES FOR ANY    *
+001640*                     NAMED DFHMDF REGARDLESS OF ATTRB - THESE    *
+001650*                     WERE MISSING AND SHIFTED EVERY FIELD FROM   *
+001660*                     OPERFL ONWARD OUT OF ITS PHYSICAL-MAP SLOT. *
+001700******************************************************************
+001800 01  TELL1I.
+001900     05  FILLER                      PIC X(12).
+002000     05  TITLEFL                     COMP PIC S9(4).
+002010     05  TITLEFF                     PIC X.
+002020     05  FILLER REDEFINES TITLEFF.
+002030         10  TITLEFA                 PIC X.
+002040     05  TITLEFI                     PIC X(20).
+002050     05  OPERLL                      COMP PIC S9(4).
+002060     05  OPERLF                      PIC X.
+002070     05  FILLER REDEFINES OPERLF.
+002080         10  OPERLA                  PIC X.
+002090     05  OPERLI                      PIC X(15).
+002100     05  OPERFL                      COMP PIC S9(4).
+002200     05  OPERFF                      PIC X.
+002300     05  FILLER REDEFINES OPERFF.
+002400         10  OPERFA                  PIC X.
+002500     05  OPERFI                      PIC X(06).
+002510     05  ACCTLL                      COMP PIC S9(4).
+002520     05  ACCTLF                      PIC X.
+002530     05  FILLER REDEFINES ACCTLF.
+002540         10  ACCTLA                  PIC X.
+002550     05  ACCTLI                      PIC X(15).
+002600     05  ACCTFL                      COMP PIC S9(4).
+002700     05  ACCTFF                      PIC X.
+002800     05  FILLER REDEFINES ACCTFF.
+002900         10  ACCTFA                  PIC X.
+003000     05  ACCTFI                      PIC X(10).
+003010     05  AMTLL                       COMP PIC S9(4).
+003020     05  AMTLF                       PIC X.
+003030     05  FILLER REDEFINES AMTLF.
+003040         10  AMTLA                   PIC X.
+003050     05  AMTLI                       PIC X(15).
+003100     05  AMTFL                       COMP PIC S9(4).
+003200     05  AMTFF                       PIC X.
+003300     05  FILLER REDEFINES AMTFF.
+003400         10  AMTFA                   PIC X.
+003500     05  AMTFI                       PIC X(08).
+003510     05  BALLL                       COMP PIC S9(4).
+003520     05  BALLF                       PIC X.
+003530     05  FILLER REDEFINES BALLF.
+003540         10  BALLA                   PIC X.
+003550     05  BALLI                       PIC X(15).
+003600     05  BALFL                       COMP PIC S9(4).
+003700     05  BALFF                       PIC X.
+003800     05  FILLER REDEFINES BALFF.
+003900         10  BALFA                   PIC X.
+004000     05  BALFI                       PIC X(12).
+004100     05  MSGFL                       COMP PIC S9(4).
+004200     05  MSGFF                       PIC X.
+004300     05  FILLER REDEFINES MSGFF.
+004400         10  MSGFA                   PIC X.
+004500     05  MSGFI                       PIC X(79).
+004600
+004700 01  TELL1O REDEFINES TELL1I.
+004800     05  FILLER                      PIC X(12).
+004810     05  FILLER                      PIC X(03).
+004820     05  TITLEFO                     PIC X(20).
+004830     05  FILLER                      PIC X(03).
+004840     05  OPERLO                      PIC X(15).
+004900     05  FILLER                      PIC X(03).
+005000     05  OPERFO                      PIC X(06).
+005010     05  FILLER                      PIC X(03).
+005020     05  ACCTLO                      PIC X(15).
+005100     05  FILLER                      PIC X(03).
+005200     05  ACCTFO                      PIC X(10).
+005210     05  FILLER                      PIC X(03).
+005220     05  AMTLO                       PIC X(15).
+005300     05  FILLER                      PIC X(03).
+005400     05  AMTFO                       PIC X(08).
+005410     05  FILLER                      PIC X(03).
+005420     05  BALLO                       PIC X(15).
+005500     05  FILLER                      PIC X(03).
+005600     05  BALFO                       PIC X(12).
+005610     05  FILLER                      PIC X(03).
+005620     05  MSGFO                       PIC X(79).
