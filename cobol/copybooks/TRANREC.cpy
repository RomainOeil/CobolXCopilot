@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    COPYBOOK:    TRANREC                                        *
+000300*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000400*    DATE-WRITTEN: 2026-08-09                                     *
+000500*                                                                 *
+000600*    PURPOSE:     RECORD LAYOUT FOR THE DAILY TRANSACTION INPUT   *
+000700*                 FILE READ BY THE BATCH TRANSACTION DRIVER.      *
+000800*                 ONE RECORD PER TELLER-ENTERED OR SYSTEM-        *
+000900*                 GENERATED CREDIT/DEBIT/TOTAL REQUEST.           *
+001000*                                                                 *
+001100*    MODIFICATION HISTORY                                        *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    ---------- ----  ----------------------------------------   *
+001400*    2026-08-09 DP    ORIGINAL COPYBOOK - TRANSACTION INPUT       *
+001500******************************************************************
+001600 01  TRAN-RECORD.
+001700     05  TRAN-SEQ-NO                 PIC 9(09).
+001800     05  TRAN-OPERATION              PIC X(06).
+001900     05  TRAN-ACCT-ID                PIC X(10).
+002000     05  TRAN-RAW-AMOUNT             PIC X(08).
+002100     05  FILLER                      PIC X(17).
