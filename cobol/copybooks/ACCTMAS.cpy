@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    COPYBOOK:    ACCTMAS                                        *
+000300*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000400*    DATE-WRITTEN: 2026-08-09                                     *
+000500*                                                                 *
+000600*    PURPOSE:     RECORD LAYOUT FOR THE ACCOUNT MASTER FILE.      *
+000700*                 THE ACCOUNT MASTER IS A VSAM KSDS KEYED ON      *
+000800*                 ACCT-ID. ONE ROW PER MEMBER ACCOUNT HOLDS THE   *
+000900*                 CURRENT BALANCE, THE OVERDRAFT LIMIT ALLOWED    *
+001000*                 ON DEBITS, AND THE MONTHLY INTEREST RATE USED   *
+001100*                 BY THE INTEREST ACCRUAL BATCH RUN.              *
+001200*                                                                 *
+001300*    MODIFICATION HISTORY                                        *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    ---------- ----  ----------------------------------------   *
+001600*    2026-08-09 DP    ORIGINAL COPYBOOK - ACCOUNT MASTER LAYOUT   *
+001700******************************************************************
+001800 01  ACCT-MASTER-RECORD.
+001900     05  ACCT-ID                     PIC X(10).
+002000     05  ACCT-STATUS-CODE            PIC X(01).
+002100         88  ACCT-ACTIVE                     VALUE 'A'.
+002200         88  ACCT-CLOSED                     VALUE 'C'.
+002300     05  ACCT-BALANCE                PIC S9(6)V99 COMP-3.
+002400     05  ACCT-OVERDRAFT-LIMIT        PIC S9(6)V99 COMP-3.
+002500     05  ACCT-INTEREST-RATE          PIC S9(1)V9(4) COMP-3.
+002600     05  ACCT-LAST-ACTIVITY-DATE     PIC 9(08).
+002700     05  FILLER                      PIC X(15).
