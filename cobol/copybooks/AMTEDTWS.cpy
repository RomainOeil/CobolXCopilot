@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    COPYBOOK:    AMTEDTWS                                       *
+000300*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000400*    DATE-WRITTEN: 2026-08-09                                     *
+000500*                                                                 *
+000600*    PURPOSE:     WORKING-STORAGE FIELDS USED BY THE SHARED       *
+000700*                 AMOUNT-EDIT ROUTINE IN COPYBOOK AMTEDIT.        *
+000800*                 COPY THIS MEMBER INTO WORKING-STORAGE SECTION   *
+000900*                 OF ANY PROGRAM THAT ALSO COPIES AMTEDIT INTO    *
+001000*                 THE PROCEDURE DIVISION.                        *
+001100*                                                                 *
+001200*    MODIFICATION HISTORY                                        *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    ---------- ----  ----------------------------------------   *
+001500*    2026-08-09 DP    ORIGINAL COPYBOOK - AMOUNT EDIT WORK AREA   *
+001600******************************************************************
+001700 01  WS-RAW-AMOUNT                   PIC X(08).
+001800 01  WS-RAW-AMOUNT-N REDEFINES WS-RAW-AMOUNT
+001900                                     PIC S9(06)V99.
+002000 01  WS-EDIT-AMOUNT                  PIC S9(06)V99.
+002100 01  WS-EDIT-STATUS                  PIC X(01).
+002200     88  WS-EDIT-VALID                       VALUE 'V'.
+002300     88  WS-EDIT-INVALID                     VALUE 'I'.
