@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*    COPYBOOK:    TELRCOMM                                       *
+000300*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000400*    DATE-WRITTEN: 2026-08-09                                     *
+000500*                                                                 *
+000600*    PURPOSE:     COMMAREA PASSED BETWEEN PSEUDO-CONVERSATIONAL   *
+000700*                 INVOCATIONS OF TRANSACTION TELR (PROGRAM        *
+000800*                 TELLER). CARRIES ONLY THE STATE NEEDED TO TELL  *
+000900*                 THE NEXT INVOCATION WHETHER THE SCREEN ON       *
+001000*                 THE TERMINAL IS A FRESH, BLANK SCREEN OR ONE    *
+001100*                 AWAITING A TELLER RESPONSE.                     *
+001200*                                                                 *
+001300*    MODIFICATION HISTORY                                        *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    ---------- ----  ----------------------------------------   *
+001600*    2026-08-09 DP    ORIGINAL COPYBOOK                           *
+001700******************************************************************
+001800 01  TELR-COMMAREA.
+001900     05  TELR-STATE                  PIC X(01).
+002000         88  TELR-STATE-INITIAL       VALUE 'I'.
+002100         88  TELR-STATE-AWAITING-INPUT VALUE 'P'.
+002200     05  FILLER                       PIC X(09).
