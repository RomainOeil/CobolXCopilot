@@ -0,0 +1,49 @@
+000100******************************************************************
+000200*    MAPSET:      TELLMAP                                        *
+000300*    AUTHOR:      D. PRICHARD - SYSTEMS PROGRAMMING               *
+000400*    DATE-WRITTEN: 2026-08-09                                     *
+000500*                                                                 *
+000600*    PURPOSE:     ONLINE TELLER SCREEN FOR TRANSACTION TELR.      *
+000700*                 THE TELLER KEYS AN OPERATION CODE, ACCOUNT ID   *
+000800*                 AND AMOUNT AND THE PROGRAM SENDS BACK THE       *
+000900*                 RESULTING BALANCE OR AN ERROR MESSAGE.          *
+001000*                                                                 *
+001100*    MODIFICATION HISTORY                                        *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    ---------- ----  ----------------------------------------   *
+001400*    2026-08-09 DP    ORIGINAL MAPSET                             *
+001500******************************************************************
+001600TELLMAP  DFHMSD TYPE=&SYSPARM,                                    X
+001700               MODE=INOUT,                                       X
+001800               LANG=COBOL,                                       X
+001900               STORAGE=AUTO,                                     X
+002000               TIOAPFX=YES,                                      X
+002100               CTRL=FREEKB
+002200*
+002300TELL1    DFHMDI SIZE=(24,80),                                     X
+002400               LINE=1,                                            X
+002500               COLUMN=1
+002600*
+002700TITLEF   DFHMDF POS=(01,01),LENGTH=20,ATTRB=ASKIP,                X
+002800               INITIAL='MEMBER TELLER - TELL1'
+002900*
+003000OPERL    DFHMDF POS=(03,01),LENGTH=15,ATTRB=ASKIP,                X
+003100               INITIAL='OPERATION CODE:'
+003200OPERF    DFHMDF POS=(03,17),LENGTH=6,ATTRB=(UNPROT,FSET)
+003300*
+003400ACCTL    DFHMDF POS=(04,01),LENGTH=15,ATTRB=ASKIP,                X
+003500               INITIAL='ACCOUNT ID    :'
+003600ACCTF    DFHMDF POS=(04,17),LENGTH=10,ATTRB=(UNPROT,FSET)
+003700*
+003800AMTL     DFHMDF POS=(05,01),LENGTH=15,ATTRB=ASKIP,                X
+003900               INITIAL='AMOUNT        :'
+004000AMTF     DFHMDF POS=(05,17),LENGTH=8,ATTRB=(UNPROT,FSET)
+004100*
+004200BALL     DFHMDF POS=(07,01),LENGTH=15,ATTRB=ASKIP,                X
+004300               INITIAL='BALANCE       :'
+004400BALF     DFHMDF POS=(07,17),LENGTH=12,ATTRB=(PROT,ASKIP)
+004500*
+004600MSGF     DFHMDF POS=(09,01),LENGTH=79,ATTRB=(PROT,ASKIP,BRT)
+004700*
+004800         DFHMSD TYPE=FINAL
+004900         END
